@@ -1,52 +1,206 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. WRDSRT02.
 000300*----------------------------------------------
-000400* Accepts 2 words from the user and then displays
-000500* them in ASCII order.
-000600*----------------------------------------------
-000700 ENVIRONMENT DIVISION.
-000800 DATA DIVISION.
-000900 WORKING-STORAGE SECTION.
-001000
-001100 01  WORD-1                 PIC X(50).
-001200 01  WORD-2                 PIC X(50).
-001300
-001400 PROCEDURE DIVISION.
-001500 PROGRAM-BEGIN.
+000400* Accepts a list of words and then displays them in ASCII
+000500* order.  Runs interactively, prompting for one word per
+000600* line, or in batch mode, reading the words from WORDIN and
+000700* writing the sorted list to WORDOUT.
+000800*----------------------------------------------
+000900 ENVIRONMENT DIVISION.
+001000 INPUT-OUTPUT SECTION.
+001100 FILE-CONTROL.
+001200
+001300     SELECT WORD-INPUT-FILE
+001400         ASSIGN TO "WORDIN"
+001500         ORGANIZATION IS LINE SEQUENTIAL.
 001600
-001700     PERFORM INITIALIZE-PROGRAM.
-001800     PERFORM ENTER-THE-WORDS.
-001900     PERFORM DISPLAY-THE-WORDS.
+001700     SELECT WORD-OUTPUT-FILE
+001800         ASSIGN TO "WORDOUT"
+001900         ORGANIZATION IS LINE SEQUENTIAL.
 002000
-002100 PROGRAM-DONE.
-002200     STOP RUN.
+002100 DATA DIVISION.
+002200 FILE SECTION.
 002300
-002400* Level 2 Routines
-002500
-002600 INITIALIZE-PROGRAM.
-002700     MOVE " " TO WORD-1.
-002800     MOVE " " TO WORD-2.
-002900
-003000 ENTER-THE-WORDS.
-003100     DISPLAY "This program will accept 2 words,".
-003200     DISPLAY "and then display them".
-003300     DISPLAY "in ASCII order.".
-003400
-003500     DISPLAY "Please enter the first word.".
-003600     ACCEPT WORD-1.
-003700
-003800     DISPLAY "Please enter the second word.".
-003900     ACCEPT WORD-2.
-004000
-004100 DISPLAY-THE-WORDS.
-004200
-004300     DISPLAY "The words sorted in ASCII order are:".
-004400
-004500     IF WORD-1 < WORD-2
-004600         DISPLAY WORD-1
-004700         DISPLAY WORD-2.
-004800
-004900     IF WORD-1 NOT < WORD-2
-005000         DISPLAY WORD-2
-005100         DISPLAY WORD-1.
-005200
\ No newline at end of file
+002400 FD  WORD-INPUT-FILE
+002500     LABEL RECORDS ARE OMITTED.
+002600 01  WORD-INPUT-RECORD             PIC X(50).
+002700
+002800 FD  WORD-OUTPUT-FILE
+002900     LABEL RECORDS ARE OMITTED.
+003000 01  WORD-OUTPUT-RECORD            PIC X(50).
+003100
+003200 WORKING-STORAGE SECTION.
+003300
+003400 01  WORD-TABLE.
+003500     05  WORD-ENTRY             PIC X(50) OCCURS 50 TIMES.
+003600
+003700 77  MAXIMUM-WORDS              PIC 99 VALUE 50.
+003800 77  WORD-COUNT                 PIC 99 VALUE ZERO.
+003900 77  ENTRY-COMPLETE             PIC X.
+004000 77  NEW-WORD                   PIC X(50).
+004100 77  UPPER-WORD                 PIC X(50).
+004200 77  SORT-INDEX-1               PIC 99.
+004300 77  SORT-INDEX-2               PIC 99.
+004400 77  WORDS-SWAPPED              PIC X.
+004500 77  SWAP-WORD                  PIC X(50).
+004600
+004700 77  RUN-MODE                   PIC X.
+004800     88  INTERACTIVE-MODE       VALUE "I".
+004900     88  BATCH-MODE             VALUE "B".
+005000
+005100 77  WORD-INPUT-FILE-AT-END     PIC X.
+005200 77  WORDS-SKIPPED-COUNT        PIC 9(5) VALUE ZERO.
+005300
+005400 PROCEDURE DIVISION.
+005500 PROGRAM-BEGIN.
+005600
+005700     PERFORM INITIALIZE-PROGRAM.
+005800     PERFORM GET-RUN-MODE.
+005900
+006000     IF BATCH-MODE
+006100         PERFORM ENTER-THE-WORDS-FROM-FILE
+006200     ELSE
+006300         PERFORM ENTER-THE-WORDS.
+006400
+006500     IF WORD-COUNT > 1
+006600         PERFORM SORT-THE-WORDS.
+006700
+006800     IF BATCH-MODE
+006900         PERFORM DISPLAY-THE-WORDS-TO-FILE
+007000     ELSE
+007100         PERFORM DISPLAY-THE-WORDS.
+007200
+007300 PROGRAM-DONE.
+007400     STOP RUN.
+007500
+007600* Level 2 Routines
+007700
+007800 INITIALIZE-PROGRAM.
+007900     MOVE ZERO TO WORD-COUNT.
+008000     MOVE "N" TO ENTRY-COMPLETE.
+008100     MOVE "N" TO WORD-INPUT-FILE-AT-END.
+008200     MOVE ZERO TO WORDS-SKIPPED-COUNT.
+008300
+008400 GET-RUN-MODE.
+008500     DISPLAY "ENTER I FOR INTERACTIVE MODE OR B FOR BATCH MODE".
+008600     DISPLAY "(BATCH MODE READS WORDIN AND WRITES WORDOUT):".
+008700     ACCEPT RUN-MODE.
+008800     INSPECT RUN-MODE
+008900         CONVERTING "abcdefghijklmnopqrstuvwxyz"
+009000         TO         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+009100
+009200     PERFORM RE-ACCEPT-RUN-MODE
+009300         UNTIL INTERACTIVE-MODE OR BATCH-MODE.
+009400
+009500 RE-ACCEPT-RUN-MODE.
+009600     DISPLAY "PLEASE ENTER I OR B.".
+009700     ACCEPT RUN-MODE.
+009800     INSPECT RUN-MODE
+009900         CONVERTING "abcdefghijklmnopqrstuvwxyz"
+010000         TO         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+010100
+010200 ENTER-THE-WORDS.
+010300     DISPLAY "This program will accept a list of words,".
+010400     DISPLAY "and then display them".
+010500     DISPLAY "in ASCII order.".
+010600     DISPLAY "Enter one word per prompt - a blank line".
+010700     DISPLAY "or the word END finishes the list.".
+010800
+010900     PERFORM ENTER-ONE-WORD
+011000         UNTIL ENTRY-COMPLETE = "Y"
+011100            OR WORD-COUNT = MAXIMUM-WORDS.
+011200
+011300 ENTER-ONE-WORD.
+011400     DISPLAY "Please enter a word (blank or END to finish).".
+011500     MOVE SPACE TO NEW-WORD.
+011600     ACCEPT NEW-WORD.
+011700
+011800     MOVE NEW-WORD TO UPPER-WORD.
+011900     INSPECT UPPER-WORD
+012000         CONVERTING "abcdefghijklmnopqrstuvwxyz"
+012100         TO         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+012200
+012300     IF NEW-WORD = SPACE OR UPPER-WORD = "END"
+012400         MOVE "Y" TO ENTRY-COMPLETE
+012500     ELSE
+012600         ADD 1 TO WORD-COUNT
+012700         MOVE NEW-WORD TO WORD-ENTRY(WORD-COUNT).
+012800
+012900* Reads words from WORDIN, one word per line, until end of
+013000* file or the table fills up.
+013100 ENTER-THE-WORDS-FROM-FILE.
+013200     OPEN INPUT WORD-INPUT-FILE.
+013300     PERFORM READ-WORD-INPUT-RECORD.
+013400     PERFORM ADD-ONE-WORD-FROM-FILE
+013500         UNTIL WORD-INPUT-FILE-AT-END = "Y"
+013600            OR WORD-COUNT = MAXIMUM-WORDS.
+013700     PERFORM COUNT-SKIPPED-WORDS
+013800         UNTIL WORD-INPUT-FILE-AT-END = "Y".
+013900     CLOSE WORD-INPUT-FILE.
+014000     IF WORDS-SKIPPED-COUNT > ZERO
+014100         DISPLAY "WARNING - WORDIN HAS MORE THAN " MAXIMUM-WORDS
+014200             " WORDS."
+014300         DISPLAY "WARNING - " WORDS-SKIPPED-COUNT
+014400             " TRAILING WORD(S) WERE SKIPPED.".
+014500
+014600 READ-WORD-INPUT-RECORD.
+014700     READ WORD-INPUT-FILE
+014800         AT END MOVE "Y" TO WORD-INPUT-FILE-AT-END.
+014900
+015000 ADD-ONE-WORD-FROM-FILE.
+015100     ADD 1 TO WORD-COUNT.
+015200     MOVE WORD-INPUT-RECORD TO WORD-ENTRY(WORD-COUNT).
+015300     PERFORM READ-WORD-INPUT-RECORD.
+015400
+015500* Drains and counts any WORDIN records left over the table
+015600* limit, so the operator is warned rather than having the
+015700* remaining words silently disappear.
+015800 COUNT-SKIPPED-WORDS.
+015900     ADD 1 TO WORDS-SKIPPED-COUNT.
+016000     PERFORM READ-WORD-INPUT-RECORD.
+016100
+016200* Simple ascending bubble sort - the word lists this program
+016300* is meant to handle are short, so a bubble sort is plenty.
+016400 SORT-THE-WORDS.
+016500     MOVE "Y" TO WORDS-SWAPPED.
+016600     PERFORM ONE-BUBBLE-PASS
+016700         UNTIL WORDS-SWAPPED = "N".
+016800
+016900 ONE-BUBBLE-PASS.
+017000     MOVE "N" TO WORDS-SWAPPED.
+017100     MOVE 1 TO SORT-INDEX-1.
+017200     PERFORM COMPARE-ADJACENT-WORDS
+017300         UNTIL SORT-INDEX-1 = WORD-COUNT.
+017400
+017500 COMPARE-ADJACENT-WORDS.
+017600     COMPUTE SORT-INDEX-2 = SORT-INDEX-1 + 1.
+017700     IF WORD-ENTRY(SORT-INDEX-1) > WORD-ENTRY(SORT-INDEX-2)
+017800         MOVE WORD-ENTRY(SORT-INDEX-1) TO SWAP-WORD
+017900         MOVE WORD-ENTRY(SORT-INDEX-2) TO WORD-ENTRY(SORT-INDEX-1)
+018000         MOVE SWAP-WORD                TO WORD-ENTRY(SORT-INDEX-2)
+018100         MOVE "Y" TO WORDS-SWAPPED.
+018200     ADD 1 TO SORT-INDEX-1.
+018300
+018400 DISPLAY-THE-WORDS.
+018500     DISPLAY "The words sorted in ASCII order are:".
+018600     MOVE 1 TO SORT-INDEX-1.
+018700     PERFORM DISPLAY-ONE-WORD
+018800         UNTIL SORT-INDEX-1 > WORD-COUNT.
+018900
+019000 DISPLAY-ONE-WORD.
+019100     DISPLAY WORD-ENTRY(SORT-INDEX-1).
+019200     ADD 1 TO SORT-INDEX-1.
+019300
+019400* Writes the sorted words to WORDOUT, one word per line.
+019500 DISPLAY-THE-WORDS-TO-FILE.
+019600     OPEN OUTPUT WORD-OUTPUT-FILE.
+019700     MOVE 1 TO SORT-INDEX-1.
+019800     PERFORM WRITE-ONE-WORD-TO-FILE
+019900         UNTIL SORT-INDEX-1 > WORD-COUNT.
+020000     CLOSE WORD-OUTPUT-FILE.
+020100     DISPLAY "SORTED WORDS WRITTEN TO WORDOUT.".
+020200
+020300 WRITE-ONE-WORD-TO-FILE.
+020400     MOVE WORD-ENTRY(SORT-INDEX-1) TO WORD-OUTPUT-RECORD.
+020500     WRITE WORD-OUTPUT-RECORD.
+020600     ADD 1 TO SORT-INDEX-1.

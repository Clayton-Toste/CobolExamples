@@ -0,0 +1,8 @@
+000100*---------------------------------
+000200* Vendor master file - indexed by vendor number.
+000300*---------------------------------
+000400     SELECT VENDOR-FILE
+000500         ASSIGN TO "VENDOR"
+000600         ORGANIZATION IS INDEXED
+000700         ACCESS MODE IS DYNAMIC
+000800         RECORD KEY IS VENDOR-NUMBER.

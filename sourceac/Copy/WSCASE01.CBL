@@ -0,0 +1,8 @@
+000100*---------------------------------
+000200* Upper/lower case conversion tables
+000300* used with INSPECT ... CONVERTING.
+000400*---------------------------------
+000500 01  LOWER-ALPHA                  PIC X(26)
+000600     VALUE "abcdefghijklmnopqrstuvwxyz".
+000700 01  UPPER-ALPHA                  PIC X(26)
+000800     VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".

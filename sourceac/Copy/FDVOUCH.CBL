@@ -0,0 +1,18 @@
+000100*---------------------------------
+000200* Open voucher file record layout.
+000300*---------------------------------
+000400 FD  VOUCHER-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000600 01  VOUCHER-RECORD.
+000700     05  VOUCHER-NUMBER            PIC 9(5).
+000800     05  VOUCHER-VENDOR            PIC 9(5).
+000900     05  VOUCHER-INVOICE           PIC X(15).
+001000     05  VOUCHER-FOR               PIC X(30).
+001100     05  VOUCHER-AMOUNT            PIC S9(6)V99.
+001200     05  VOUCHER-DATE              PIC 9(8).
+001300     05  VOUCHER-DUE               PIC 9(8).
+001400     05  VOUCHER-DEDUCTIBLE        PIC X.
+001500     05  VOUCHER-SELECTED          PIC X.
+001600     05  VOUCHER-PAID-AMOUNT       PIC S9(6)V99.
+001700     05  VOUCHER-PAID-DATE         PIC 9(8).
+001800     05  VOUCHER-CHECK-NO          PIC 9(6).

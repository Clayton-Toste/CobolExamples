@@ -0,0 +1,6 @@
+000100*---------------------------------
+000200* Open voucher file - input to the sort.
+000300*---------------------------------
+000400     SELECT VOUCHER-FILE
+000500         ASSIGN TO "VOUCHER"
+000600         ORGANIZATION IS SEQUENTIAL.

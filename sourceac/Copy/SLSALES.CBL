@@ -0,0 +1,7 @@
+000100*---------------------------------
+000200* Daily sales file - output from the generator, input to
+000300* the sales summary report.
+000400*---------------------------------
+000500     SELECT SALES-FILE
+000600         ASSIGN TO "SALES"
+000700         ORGANIZATION IS SEQUENTIAL.

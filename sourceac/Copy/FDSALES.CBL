@@ -0,0 +1,12 @@
+000100*---------------------------------
+000200* Temporary daily sales file - record layout.
+000300*---------------------------------
+000400 FD  SALES-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000600 01  SALES-RECORD.
+000700     05  SALES-STORE              PIC 9(2).
+000800     05  SALES-DIVISION           PIC 9(2).
+000900     05  SALES-DEPARTMENT         PIC 9(2).
+001000     05  SALES-CATEGORY           PIC 9(2).
+001100     05  SALES-DATE               PIC 9(8).
+001200     05  SALES-AMOUNT             PIC S9(6)V99.

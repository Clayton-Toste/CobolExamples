@@ -0,0 +1,8 @@
+000100*---------------------------------
+000200* State name lookup file - indexed by state code.
+000300*---------------------------------
+000400     SELECT STATE-FILE
+000500         ASSIGN TO "STATE"
+000600         ORGANIZATION IS INDEXED
+000700         ACCESS MODE IS RANDOM
+000800         RECORD KEY IS STATE-CODE.

@@ -0,0 +1,17 @@
+000100*---------------------------------
+000200* Common date working-storage.
+000300* DATE-CCYYMMDD  holds a date as it is stored on file
+000400*                (century, year, month, day).
+000500* DATE-MMDDCCYY  holds the same date reformatted for
+000600*                printing (month, day, century, year).
+000700*---------------------------------
+000800 01  DATE-CCYYMMDD.
+000900     05  DATE-CCYY                PIC 9(4).
+001000     05  DATE-MM                  PIC 9(2).
+001100     05  DATE-DD                  PIC 9(2).
+001200
+001300 01  DATE-MMDDCCYY                PIC 9(8).
+001400 01  DATE-MMDDCCYY-R REDEFINES DATE-MMDDCCYY.
+001500     05  DATE-MMDDCCYY-MM         PIC 9(2).
+001600     05  DATE-MMDDCCYY-DD         PIC 9(2).
+001700     05  DATE-MMDDCCYY-CCYY       PIC 9(4).

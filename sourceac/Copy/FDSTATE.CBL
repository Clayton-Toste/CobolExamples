@@ -0,0 +1,8 @@
+000100*---------------------------------
+000200* State name lookup file record layout.
+000300*---------------------------------
+000400 FD  STATE-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000600 01  STATE-RECORD.
+000700     05  STATE-CODE                PIC X(2).
+000800     05  STATE-NAME                PIC X(20).

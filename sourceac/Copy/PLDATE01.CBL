@@ -0,0 +1,8 @@
+000100*---------------------------------
+000200* Common date conversion paragraph.
+000300* Reformats DATE-CCYYMMDD into DATE-MMDDCCYY.
+000400*---------------------------------
+000500 CONVERT-TO-MMDDCCYY.
+000600     MOVE DATE-MM     TO DATE-MMDDCCYY-MM.
+000700     MOVE DATE-DD     TO DATE-MMDDCCYY-DD.
+000800     MOVE DATE-CCYY   TO DATE-MMDDCCYY-CCYY.

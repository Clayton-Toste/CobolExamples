@@ -0,0 +1,362 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SLSSUM01.
+000300*---------------------------------
+000400* Sales Summary by Division/Department
+000500*---------------------------------
+000600 ENVIRONMENT DIVISION.
+000700 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000900
+001000     COPY "SLSALES.CBL".
+001100
+001200     SELECT WORK-FILE
+001300         ASSIGN TO "WORK"
+001400         ORGANIZATION IS SEQUENTIAL.
+001500
+001600     SELECT SORT-FILE
+001700         ASSIGN TO "SORT".
+001800
+001900     SELECT PRINTER-FILE
+002000         ASSIGN TO PRINTER
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500
+002600     COPY "FDSALES.CBL".
+002700
+002800 FD  WORK-FILE
+002900     LABEL RECORDS ARE STANDARD.
+003000 01  WORK-RECORD.
+003100     05  WORK-STORE            PIC 9(2).
+003200     05  WORK-DIVISION         PIC 9(2).
+003300     05  WORK-DEPARTMENT       PIC 9(2).
+003400     05  WORK-CATEGORY         PIC 9(2).
+003500     05  WORK-DATE             PIC 9(8).
+003600     05  WORK-AMOUNT           PIC S9(6)V99.
+003700
+003800 SD  SORT-FILE.
+003900
+004000 01  SORT-RECORD.
+004100     05  SORT-STORE            PIC 9(2).
+004200     05  SORT-DIVISION         PIC 9(2).
+004300     05  SORT-DEPARTMENT       PIC 9(2).
+004400     05  SORT-CATEGORY         PIC 9(2).
+004500     05  SORT-DATE             PIC 9(8).
+004600     05  SORT-AMOUNT           PIC S9(6)V99.
+004700
+004800 FD  PRINTER-FILE
+004900     LABEL RECORDS ARE OMITTED.
+005000 01  PRINTER-RECORD             PIC X(80).
+005100
+005200 WORKING-STORAGE SECTION.
+005300
+005400     COPY "WSDATE01.CBL".
+005500
+005600 01  DETAIL-LINE.
+005700     05  PRINT-NAME        PIC X(20).
+005800     05  FILLER            PIC X(1) VALUE SPACE.
+005900     05  PRINT-STORE       PIC Z9.
+006000     05  FILLER            PIC X(5) VALUE SPACE.
+006100     05  PRINT-CATEGORY    PIC Z9.
+006200     05  FILLER            PIC X(5) VALUE SPACE.
+006300     05  PRINT-DATE        PIC Z9/99/9999.
+006400     05  FILLER            PIC X(3) VALUE SPACE.
+006500     05  PRINT-AMOUNT      PIC ZZZ,ZZ9.99.
+006600     05  FILLER            PIC X(3) VALUE SPACE.
+006700     05  PRINT-COUNT       PIC ZZZZ9.
+006800
+006900 01  DIVISION-HEADER-LINE.
+007000     05  FILLER            PIC X(9) VALUE "DIVISION:".
+007100     05  FILLER            PIC X(1) VALUE SPACE.
+007200     05  PRINT-DIVISION    PIC Z9.
+007300
+007400 01  DEPARTMENT-HEADER-LINE.
+007500     05  FILLER            PIC X(11) VALUE "DEPARTMENT:".
+007600     05  FILLER            PIC X(1) VALUE SPACE.
+007700     05  PRINT-DEPARTMENT  PIC Z9.
+007800
+007900 01  DEPARTMENT-TOTAL-LITERAL.
+008000     05  FILLER            PIC X(4) VALUE SPACE.
+008100     05  FILLER            PIC X(16) VALUE "DEPARTMENT TOTAL".
+008200
+008300 01  DIVISION-TOTAL-LITERAL.
+008400     05  FILLER            PIC X(6) VALUE SPACE.
+008500     05  FILLER            PIC X(14) VALUE "DIVISION TOTAL".
+008600
+008700 01  GRAND-TOTAL-LITERAL.
+008800     05  FILLER            PIC X(9) VALUE SPACE.
+008900     05  FILLER            PIC X(11) VALUE "GRAND TOTAL".
+009000
+009100 01  RECORD-COUNT-LITERAL.
+009200     05  FILLER            PIC X(7) VALUE SPACE.
+009300     05  FILLER            PIC X(13) VALUE "TOTAL RECORDS".
+009400
+009500 01  TITLE-LINE.
+009600     05  FILLER              PIC X(20) VALUE SPACE.
+009700     05  FILLER              PIC X(30)
+009800         VALUE "SALES SUMMARY BY DIVISION/DEPT".
+009900     05  FILLER              PIC X(11) VALUE SPACE.
+010000     05  FILLER              PIC X(5) VALUE "PAGE:".
+010100     05  FILLER              PIC X(1) VALUE SPACE.
+010200     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+010300
+010400 01  COLUMN-LINE.
+010500     05  FILLER         PIC X(20) VALUE SPACE.
+010600     05  FILLER         PIC X(5) VALUE "STORE".
+010700     05  FILLER         PIC X(3) VALUE SPACE.
+010800     05  FILLER         PIC X(8) VALUE "CATEGORY".
+010900     05  FILLER         PIC X(2) VALUE SPACE.
+011000     05  FILLER         PIC X(4) VALUE "DATE".
+011100     05  FILLER         PIC X(7) VALUE SPACE.
+011200     05  FILLER         PIC X(6) VALUE "AMOUNT".
+011300
+011400 77  WORK-FILE-AT-END        PIC X.
+011500 77  SALES-FILE-AT-END       PIC X.
+011600
+011700 77  LINE-COUNT              PIC 999 VALUE ZERO.
+011800 77  PAGE-NUMBER             PIC 9999 VALUE ZERO.
+011900 77  MAXIMUM-LINES           PIC 999 VALUE 55.
+012000
+012100 77  RECORD-COUNT            PIC 9999 VALUE ZEROES.
+012200
+012300 77  CURRENT-DIVISION        PIC 9(2).
+012400 77  CURRENT-DEPARTMENT      PIC 9(2).
+012500
+012600 77  GRAND-TOTAL             PIC S9(6)V99.
+012700 77  DIVISION-TOTAL          PIC S9(6)V99.
+012800 77  DEPARTMENT-TOTAL        PIC S9(6)V99.
+012900
+013000 PROCEDURE DIVISION.
+013100 PROGRAM-BEGIN.
+013200     PERFORM OPENING-PROCEDURE.
+013300     PERFORM MAIN-PROCESS.
+013400     PERFORM CLOSING-PROCEDURE.
+013500
+013600 PROGRAM-EXIT.
+013700     EXIT PROGRAM.
+013800
+013900 PROGRAM-DONE.
+014000     ACCEPT OMITTED. STOP RUN.
+014100
+014200 OPENING-PROCEDURE.
+014300     OPEN OUTPUT PRINTER-FILE.
+014400
+014500 CLOSING-PROCEDURE.
+014600     CLOSE PRINTER-FILE.
+014700
+014800 MAIN-PROCESS.
+014900     PERFORM SORT-DATA-FILE.
+015000     OPEN INPUT WORK-FILE.
+015100     PERFORM PRINT-ONE-REPORT.
+015200     CLOSE WORK-FILE.
+015300
+015400 SORT-DATA-FILE.
+015500     SORT SORT-FILE
+015600         ON ASCENDING KEY SORT-DIVISION
+015700                          SORT-DEPARTMENT
+015800                          SORT-STORE
+015900         INPUT PROCEDURE IS BUILD-SORT-FILE
+016000         GIVING WORK-FILE.
+016100
+016200 BUILD-SORT-FILE.
+016300     OPEN INPUT SALES-FILE.
+016400     PERFORM READ-SALES-RECORD.
+016500     PERFORM BUILD-ONE-SORT-RECORD
+016600         UNTIL SALES-FILE-AT-END = "Y".
+016700     CLOSE SALES-FILE.
+016800
+016900 READ-SALES-RECORD.
+017000     MOVE "N" TO SALES-FILE-AT-END.
+017100     READ SALES-FILE
+017200         AT END MOVE "Y" TO SALES-FILE-AT-END.
+017300
+017400 BUILD-ONE-SORT-RECORD.
+017500     MOVE SALES-STORE           TO SORT-STORE.
+017600     MOVE SALES-DIVISION        TO SORT-DIVISION.
+017700     MOVE SALES-DEPARTMENT      TO SORT-DEPARTMENT.
+017800     MOVE SALES-CATEGORY        TO SORT-CATEGORY.
+017900     MOVE SALES-DATE            TO SORT-DATE.
+018000     MOVE SALES-AMOUNT          TO SORT-AMOUNT.
+018100     RELEASE SORT-RECORD.
+018200     PERFORM READ-SALES-RECORD.
+018300
+018400* LEVEL 1 CONTROL BREAK
+018500 PRINT-ONE-REPORT.
+018600     PERFORM START-ONE-REPORT.
+018700     PERFORM PROCESS-ALL-DIVISIONS
+018800         UNTIL WORK-FILE-AT-END = "Y".
+018900     PERFORM END-ONE-REPORT.
+019000
+019100 START-ONE-REPORT.
+019200     PERFORM READ-FIRST-WORK-RECORD.
+019300     MOVE ZEROES TO GRAND-TOTAL.
+019400     MOVE ZEROES TO RECORD-COUNT.
+019500     PERFORM START-NEW-REPORT.
+019600
+019700 START-NEW-REPORT.
+019800     MOVE SPACE TO DETAIL-LINE.
+019900     MOVE ZEROES TO LINE-COUNT PAGE-NUMBER.
+020000     PERFORM START-NEW-PAGE.
+020100
+020200 END-ONE-REPORT.
+020300     IF RECORD-COUNT = ZEROES
+020400         MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+020500         PERFORM WRITE-TO-PRINTER
+020600     ELSE
+020700         PERFORM PRINT-GRAND-TOTAL
+020800         PERFORM PRINT-RECORD-COUNT.
+020900     PERFORM END-LAST-PAGE.
+021000
+021100 PRINT-GRAND-TOTAL.
+021200     MOVE GRAND-TOTAL TO PRINT-AMOUNT.
+021300     MOVE GRAND-TOTAL-LITERAL TO PRINT-NAME.
+021400     MOVE DETAIL-LINE TO PRINTER-RECORD.
+021500     PERFORM WRITE-TO-PRINTER.
+021600     PERFORM LINE-FEED.
+021700     MOVE SPACE TO DETAIL-LINE.
+021800
+021900 PRINT-RECORD-COUNT.
+022000     MOVE RECORD-COUNT TO PRINT-COUNT.
+022100     MOVE RECORD-COUNT-LITERAL TO PRINT-NAME.
+022200     MOVE DETAIL-LINE TO PRINTER-RECORD.
+022300     PERFORM WRITE-TO-PRINTER.
+022400     PERFORM LINE-FEED 2 TIMES.
+022500     MOVE SPACE TO DETAIL-LINE.
+022600
+022700* LEVEL 2 CONTROL BREAK
+022800 PROCESS-ALL-DIVISIONS.
+022900     PERFORM START-ONE-DIVISION.
+023000
+023100     PERFORM PROCESS-ALL-DEPARTMENTS
+023200         UNTIL WORK-FILE-AT-END = "Y"
+023300            OR WORK-DIVISION NOT = CURRENT-DIVISION.
+023400
+023500     PERFORM END-ONE-DIVISION.
+023600
+023700 START-ONE-DIVISION.
+023800     MOVE WORK-DIVISION TO CURRENT-DIVISION.
+023900     MOVE ZEROES TO DIVISION-TOTAL.
+024000     PERFORM PRINT-DIVISION-HEADER.
+024100
+024200 PRINT-DIVISION-HEADER.
+024300     MOVE CURRENT-DIVISION TO PRINT-DIVISION.
+024400     MOVE DIVISION-HEADER-LINE TO PRINTER-RECORD.
+024500     PERFORM WRITE-TO-PRINTER.
+024600     PERFORM LINE-FEED.
+024700
+024800 END-ONE-DIVISION.
+024900     PERFORM PRINT-DIVISION-TOTAL.
+025000     ADD DIVISION-TOTAL TO GRAND-TOTAL.
+025100
+025200 PRINT-DIVISION-TOTAL.
+025300     MOVE DIVISION-TOTAL TO PRINT-AMOUNT.
+025400     MOVE DIVISION-TOTAL-LITERAL TO PRINT-NAME.
+025500     MOVE DETAIL-LINE TO PRINTER-RECORD.
+025600     PERFORM WRITE-TO-PRINTER.
+025700     PERFORM LINE-FEED 2 TIMES.
+025800     MOVE SPACE TO DETAIL-LINE.
+025900
+026000* LEVEL 3 CONTROL BREAK
+026100 PROCESS-ALL-DEPARTMENTS.
+026200     PERFORM START-ONE-DEPARTMENT.
+026300
+026400     PERFORM PROCESS-ALL-SALES
+026500         UNTIL WORK-FILE-AT-END = "Y"
+026600            OR WORK-DIVISION NOT = CURRENT-DIVISION
+026700            OR WORK-DEPARTMENT NOT = CURRENT-DEPARTMENT.
+026800
+026900     PERFORM END-ONE-DEPARTMENT.
+027000
+027100 START-ONE-DEPARTMENT.
+027200     MOVE WORK-DEPARTMENT TO CURRENT-DEPARTMENT.
+027300     MOVE ZEROES TO DEPARTMENT-TOTAL.
+027400     PERFORM PRINT-DEPARTMENT-HEADER.
+027500
+027600 PRINT-DEPARTMENT-HEADER.
+027700     MOVE CURRENT-DEPARTMENT TO PRINT-DEPARTMENT.
+027800     MOVE DEPARTMENT-HEADER-LINE TO PRINTER-RECORD.
+027900     PERFORM WRITE-TO-PRINTER.
+028000     PERFORM LINE-FEED.
+028100
+028200 END-ONE-DEPARTMENT.
+028300     PERFORM PRINT-DEPARTMENT-TOTAL.
+028400     ADD DEPARTMENT-TOTAL TO DIVISION-TOTAL.
+028500
+028600 PRINT-DEPARTMENT-TOTAL.
+028700     MOVE DEPARTMENT-TOTAL TO PRINT-AMOUNT.
+028800     MOVE DEPARTMENT-TOTAL-LITERAL TO PRINT-NAME.
+028900     MOVE DETAIL-LINE TO PRINTER-RECORD.
+029000     PERFORM WRITE-TO-PRINTER.
+029100     PERFORM LINE-FEED.
+029200     MOVE SPACE TO DETAIL-LINE.
+029300
+029400* LEVEL 4 - PROCESS ONE RECORD
+029500 PROCESS-ALL-SALES.
+029600     PERFORM PRINT-SALES-RECORD.
+029700     ADD WORK-AMOUNT TO DEPARTMENT-TOTAL.
+029800     ADD 1 TO RECORD-COUNT.
+029900     PERFORM READ-NEXT-WORK-RECORD.
+030000
+030100 PRINT-SALES-RECORD.
+030200     IF LINE-COUNT > MAXIMUM-LINES
+030300         PERFORM START-NEXT-PAGE.
+030400
+030500     MOVE WORK-STORE    TO PRINT-STORE.
+030600     MOVE WORK-CATEGORY TO PRINT-CATEGORY.
+030700
+030800     MOVE WORK-DATE TO DATE-CCYYMMDD.
+030900     PERFORM CONVERT-TO-MMDDCCYY.
+031000     MOVE DATE-MMDDCCYY TO PRINT-DATE.
+031100
+031200     MOVE WORK-AMOUNT TO PRINT-AMOUNT.
+031300
+031400     MOVE DETAIL-LINE TO PRINTER-RECORD.
+031500     PERFORM WRITE-TO-PRINTER.
+031600     MOVE SPACE TO DETAIL-LINE.
+031700
+031800 WRITE-TO-PRINTER.
+031900     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+032000     ADD 1 TO LINE-COUNT.
+032100
+032200 LINE-FEED.
+032300     MOVE SPACE TO PRINTER-RECORD.
+032400     PERFORM WRITE-TO-PRINTER.
+032500
+032600 START-NEXT-PAGE.
+032700     PERFORM END-LAST-PAGE.
+032800     PERFORM START-NEW-PAGE.
+032900
+033000 START-NEW-PAGE.
+033100     ADD 1 TO PAGE-NUMBER.
+033200     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+033300     MOVE TITLE-LINE TO PRINTER-RECORD.
+033400     PERFORM WRITE-TO-PRINTER.
+033500     PERFORM LINE-FEED.
+033600     MOVE COLUMN-LINE TO PRINTER-RECORD.
+033700     PERFORM WRITE-TO-PRINTER.
+033800     PERFORM LINE-FEED.
+033900
+034000 END-LAST-PAGE.
+034100     PERFORM FORM-FEED.
+034200     MOVE ZERO TO LINE-COUNT.
+034300
+034400 FORM-FEED.
+034500     MOVE SPACE TO PRINTER-RECORD.
+034600     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+034700
+034800*---------------------------------
+034900* Read first, read next routines
+035000*---------------------------------
+035100 READ-FIRST-WORK-RECORD.
+035200     PERFORM READ-NEXT-WORK-RECORD.
+035300
+035400 READ-NEXT-WORK-RECORD.
+035500     MOVE "N" TO WORK-FILE-AT-END.
+035600     READ WORK-FILE NEXT RECORD
+035700         AT END MOVE "Y" TO WORK-FILE-AT-END.
+035800
+035900*---------------------------------
+036000* Utility Routines
+036100*---------------------------------
+036200     COPY "PLDATE01.CBL".

@@ -7,91 +7,126 @@
 000700 INPUT-OUTPUT SECTION.
 000800 FILE-CONTROL.
 000900
-001000*---------------------------------
-001100* SLSALES.CBL
-001200*---------------------------------
-001300     SELECT SALES-FILE
-001400         ASSIGN TO "SALES"
-001500         ORGANIZATION IS SEQUENTIAL.
+001000     COPY "SLSALES.CBL".
+001100
+001200 DATA DIVISION.
+001300 FILE SECTION.
+001400
+001500     COPY "FDSALES.CBL".
 001600
-001700 DATA DIVISION.
-001800 FILE SECTION.
-001900
-002000*---------------------------------
-002100* FDSALES.CBL
-002200* Temporary daily sales file.
-002300*---------------------------------
-002400 FD  SALES-FILE
-002500     LABEL RECORDS ARE STANDARD.
-002600 01  SALES-RECORD.
-002700     05  SALES-STORE              PIC 9(2).
-002800     05  SALES-DIVISION           PIC 9(2).
-002900     05  SALES-DEPARTMENT         PIC 9(2).
-003000     05  SALES-CATEGORY           PIC 9(2).
-003100     05  SALES-AMOUNT             PIC S9(6)V99.
-003200
-003300 WORKING-STORAGE SECTION.
-003400
-003500 77  THE-STORE                    PIC 99.
-003600 77  THE-DIVISION                 PIC 99.
-003700 77  THE-DEPARTMENT               PIC 99.
-003800 77  THE-CATEGORY                 PIC 99.
-003900
-004000 77  THE-AMOUNT                   PIC S9(6)V99.
-004100
-004200 PROCEDURE DIVISION.
-004300 PROGRAM-BEGIN.
-004400     PERFORM OPENING-PROCEDURE.
-004500     PERFORM MAIN-PROCESS.
-004600     PERFORM CLOSING-PROCEDURE.
-004700
-004800 PROGRAM-EXIT.
-004900     EXIT PROGRAM.
-005000
-005100 PROGRAM-DONE.
-005200     ACCEPT OMITTED. STOP RUN.
-005300
-005400 OPENING-PROCEDURE.
-005500     OPEN OUTPUT SALES-FILE.
-005600
-005700 CLOSING-PROCEDURE.
-005800     CLOSE SALES-FILE.
+001700 WORKING-STORAGE SECTION.
+001800
+001900 77  THE-STORE                    PIC 99.
+002000 77  THE-DIVISION                 PIC 99.
+002100 77  THE-DEPARTMENT               PIC 99.
+002200 77  THE-CATEGORY                 PIC 99.
+002300
+002400 77  THE-AMOUNT                   PIC S9(6)V99.
+002500
+002600* Run-time parameters - operator entered, blank defaults shown
+002700 77  THE-STORE-COUNT              PIC 99 VALUE 6.
+002800 77  THE-CATEGORY-COUNT           PIC 99 VALUE 12.
+002900 77  THE-BUSINESS-DATE            PIC 9(8).
+003000
+003100* Sanity range for a generated sales amount - anything outside
+003200* this range is logged and skipped rather than written.
+003300 77  MINIMUM-SALES-AMOUNT         PIC S9(6)V99 VALUE -900.00.
+003400 77  MAXIMUM-SALES-AMOUNT         PIC S9(6)V99 VALUE 900.00.
+003500 77  SALES-AMOUNT-VALID           PIC X.
+003600 77  RECORDS-SKIPPED-COUNT        PIC 9(5) VALUE ZERO.
+003700 PROCEDURE DIVISION.
+003800 PROGRAM-BEGIN.
+003900     PERFORM GET-PARAMETERS.
+004000     PERFORM OPENING-PROCEDURE.
+004100     PERFORM MAIN-PROCESS.
+004200     PERFORM CLOSING-PROCEDURE.
+004300
+004400 PROGRAM-EXIT.
+004500     EXIT PROGRAM.
+004600
+004700 PROGRAM-DONE.
+004800     ACCEPT OMITTED. STOP RUN.
+004900
+005000* Store count, category count, and the business date to stamp
+005100* on the generated records are all operator entered, each
+005200* defaulting when the operator leaves the prompt blank.
+005300 GET-PARAMETERS.
+005400     DISPLAY "ENTER NUMBER OF STORES (BLANK FOR 6):".
+005500     MOVE ZEROES TO THE-STORE-COUNT.
+005600     ACCEPT THE-STORE-COUNT.
+005700     IF THE-STORE-COUNT = ZEROES
+005800         MOVE 6 TO THE-STORE-COUNT.
 005900
-006000 MAIN-PROCESS.
-006100     MOVE ZEROES TO THE-AMOUNT.
-006200     PERFORM GENERATE-STORE-SALES
-006300         VARYING THE-STORE FROM 1 BY 1
-006400           UNTIL THE-STORE > 6.
+006000     DISPLAY "ENTER NUMBER OF CATEGORIES (BLANK FOR 12):".
+006100     MOVE ZEROES TO THE-CATEGORY-COUNT.
+006200     ACCEPT THE-CATEGORY-COUNT.
+006300     IF THE-CATEGORY-COUNT = ZEROES
+006400         MOVE 12 TO THE-CATEGORY-COUNT.
 006500
-006600 GENERATE-STORE-SALES.
-006700     PERFORM GENERATE-CATEGORY-SALES
-006800         VARYING THE-CATEGORY FROM 1 BY 1
-006900           UNTIL THE-CATEGORY > 12.
-007000
-007100 GENERATE-CATEGORY-SALES.
-007200     ADD 237.57 TO THE-AMOUNT.
-007300     IF THE-AMOUNT > 800
-007400         SUBTRACT 900 FROM THE-AMOUNT.
-007500
-007600     MOVE THE-AMOUNT TO SALES-AMOUNT.
-007700     MOVE THE-STORE TO SALES-STORE.
-007800     MOVE THE-CATEGORY TO SALES-CATEGORY.
+006600     DISPLAY "ENTER BUSINESS DATE CCYYMMDD (BLANK FOR TODAY):".
+006700     MOVE ZEROES TO THE-BUSINESS-DATE.
+006800     ACCEPT THE-BUSINESS-DATE.
+006900     IF THE-BUSINESS-DATE = ZEROES
+007000         ACCEPT THE-BUSINESS-DATE FROM DATE YYYYMMDD.
+007100
+007200 OPENING-PROCEDURE.
+007300     OPEN OUTPUT SALES-FILE.
+007400
+007500 CLOSING-PROCEDURE.
+007600     CLOSE SALES-FILE.
+007700     IF RECORDS-SKIPPED-COUNT > ZEROES
+007800         DISPLAY "TOTAL RECORDS SKIPPED: " RECORDS-SKIPPED-COUNT.
 007900
-008000     PERFORM GENERATE-THE-DEPARTMENT.
-008100     PERFORM GENERATE-THE-DIVISION.
-008200
-008300     WRITE SALES-RECORD.
-008400
-008500 GENERATE-THE-DEPARTMENT.
-008600     ADD 1 TO THE-CATEGORY.
-008700     DIVIDE THE-CATEGORY BY 2
-008800         GIVING THE-DEPARTMENT.
-008900     MOVE THE-DEPARTMENT TO SALES-DEPARTMENT.
-009000     SUBTRACT 1 FROM THE-CATEGORY.
-009100
-009200 GENERATE-THE-DIVISION.
-009300     ADD 1 TO THE-DEPARTMENT
-009400     DIVIDE THE-DEPARTMENT BY 2
-009500         GIVING THE-DIVISION.
-009600     MOVE THE-DIVISION TO SALES-DIVISION.
-009700
\ No newline at end of file
+008000 MAIN-PROCESS.
+008100     MOVE ZEROES TO THE-AMOUNT.
+008200     PERFORM GENERATE-STORE-SALES
+008300         VARYING THE-STORE FROM 1 BY 1
+008400           UNTIL THE-STORE > THE-STORE-COUNT.
+008500
+008600 GENERATE-STORE-SALES.
+008700     PERFORM GENERATE-CATEGORY-SALES
+008800         VARYING THE-CATEGORY FROM 1 BY 1
+008900           UNTIL THE-CATEGORY > THE-CATEGORY-COUNT.
+009000
+009100 GENERATE-CATEGORY-SALES.
+009200     ADD 237.57 TO THE-AMOUNT.
+009300     IF THE-AMOUNT > 800
+009400         SUBTRACT 900 FROM THE-AMOUNT.
+009500
+009600     MOVE THE-AMOUNT TO SALES-AMOUNT.
+009700     MOVE THE-STORE TO SALES-STORE.
+009800     MOVE THE-CATEGORY TO SALES-CATEGORY.
+009900     MOVE THE-BUSINESS-DATE TO SALES-DATE.
+010000
+010100     PERFORM GENERATE-THE-DEPARTMENT.
+010200     PERFORM GENERATE-THE-DIVISION.
+010300
+010400     PERFORM CHECK-SALES-AMOUNT-IN-RANGE.
+010500     IF SALES-AMOUNT-VALID = "Y"
+010600         WRITE SALES-RECORD
+010700     ELSE
+010800         ADD 1 TO RECORDS-SKIPPED-COUNT
+010900         DISPLAY "SKIPPING OUT-OF-RANGE SALES AMOUNT: "
+011000             SALES-AMOUNT.
+011100
+011200 GENERATE-THE-DEPARTMENT.
+011300     ADD 1 TO THE-CATEGORY.
+011400     DIVIDE THE-CATEGORY BY 2
+011500         GIVING THE-DEPARTMENT.
+011600     MOVE THE-DEPARTMENT TO SALES-DEPARTMENT.
+011700     SUBTRACT 1 FROM THE-CATEGORY.
+011800
+011900 GENERATE-THE-DIVISION.
+012000     ADD 1 TO THE-DEPARTMENT
+012100     DIVIDE THE-DEPARTMENT BY 2
+012200         GIVING THE-DIVISION.
+012300     MOVE THE-DIVISION TO SALES-DIVISION.
+012400
+012500* Generated amounts cycle in a saw-tooth pattern and should
+012600* never actually leave this range - this is a backstop should
+012700* the generation formula above ever be changed.
+012800 CHECK-SALES-AMOUNT-IN-RANGE.
+012900     MOVE "Y" TO SALES-AMOUNT-VALID.
+013000     IF SALES-AMOUNT < MINIMUM-SALES-AMOUNT
+013100        OR SALES-AMOUNT > MAXIMUM-SALES-AMOUNT
+013200         MOVE "N" TO SALES-AMOUNT-VALID.

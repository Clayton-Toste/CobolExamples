@@ -20,340 +20,1222 @@
 002000     SELECT SORT-FILE
 002100         ASSIGN TO "SORT".
 002200
-002300     SELECT PRINTER-FILE
-002400         ASSIGN TO PRINTER
-002500         ORGANIZATION IS LINE SEQUENTIAL.
-002600
-002700 DATA DIVISION.
-002800 FILE SECTION.
-002900
-003000     COPY "FDVOUCH.CBL".
-003100
-003200     COPY "FDVND04.CBL".
-003300
-003400     COPY "FDSTATE.CBL".
-003500
-003600 FD  WORK-FILE
-003700     LABEL RECORDS ARE STANDARD.
-003800 01  WORK-RECORD.
-003900     05  WORK-NUMBER           PIC 9(5).
-004000     05  WORK-VENDOR           PIC 9(5).
-004100     05  WORK-INVOICE          PIC X(15).
-004200     05  WORK-FOR              PIC X(30).
-004300     05  WORK-AMOUNT           PIC S9(6)V99.
-004400     05  WORK-DATE             PIC 9(8).
-004500     05  WORK-DUE              PIC 9(8).
-004600     05  WORK-DEDUCTIBLE       PIC X.
-004700     05  WORK-SELECTED         PIC X.
-004800     05  WORK-PAID-AMOUNT      PIC S9(6)V99.
-004900     05  WORK-PAID-DATE        PIC 9(8).
-005000     05  WORK-CHECK-NO         PIC 9(6).
+002300* Restart control file for the bills-by-vendor pass - OPTIONAL
+002400* because there is none the first time the report is run.
+002500     SELECT OPTIONAL CHECKPOINT-FILE
+002600         ASSIGN TO "CHKPT"
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800
+002900     SELECT PRINTER-FILE
+003000         ASSIGN TO PRINTER
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300     SELECT CSV-FILE
+003400         ASSIGN TO "CSVOUT"
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900
+004000     COPY "FDVOUCH.CBL".
+004100
+004200     COPY "FDVND04.CBL".
+004300
+004400     COPY "FDSTATE.CBL".
+004500
+004600 FD  CHECKPOINT-FILE
+004700     LABEL RECORDS ARE OMITTED.
+004800 01  CHECKPOINT-RECORD.
+004900     05  CHECKPOINT-STATE          PIC X(2).
+005000     05  CHECKPOINT-VENDOR         PIC 9(5).
 005100
-005200 SD  SORT-FILE.
-005300
-005400 01  SORT-RECORD.
-005500     05  SORT-NUMBER           PIC 9(5).
-005600     05  SORT-VENDOR           PIC 9(5).
-005700     05  SORT-INVOICE          PIC X(15).
-005800     05  SORT-FOR              PIC X(30).
-005900     05  SORT-AMOUNT           PIC S9(6)V99.
-006000     05  SORT-DATE             PIC 9(8).
-006100     05  SORT-DUE              PIC 9(8).
-006200     05  SORT-DEDUCTIBLE       PIC X.
-006300     05  SORT-SELECTED         PIC X.
-006400     05  SORT-PAID-AMOUNT      PIC S9(6)V99.
-006500     05  SORT-PAID-DATE        PIC 9(8).
-006600     05  SORT-CHECK-NO         PIC 9(6).
-006700
-006800 FD  PRINTER-FILE
-006900     LABEL RECORDS ARE OMITTED.
-007000 01  PRINTER-RECORD             PIC X(80).
-007100
-007200 WORKING-STORAGE SECTION.
-007300
-007400 77  OK-TO-PROCESS         PIC X.
-007500
-007600     COPY "WSCASE01.CBL".
-007700
-007800 01  DETAIL-LINE.
-007900     05  PRINT-NAME        PIC X(30).
-008000     05  FILLER            PIC X(1) VALUE SPACE.
-008100     05  PRINT-NUMBER      PIC ZZZZ9.
-008200     05  FILLER            PIC X(3) VALUE SPACE.
-008300     05  PRINT-DUE-DATE    PIC Z9/99/9999.
-008400     05  FILLER            PIC X(1) VALUE SPACE.
-008500     05  PRINT-AMOUNT      PIC ZZZ,ZZ9.99.
-008600     05  FILLER            PIC X(1) VALUE SPACE.
-008700     05  PRINT-INVOICE     PIC X(15).
-008800
-008900 01  VENDOR-TOTAL-LITERAL.
-009000     05  FILLER            PIC X(18) VALUE SPACE.
-009100     05  FILLER            PIC X(12) VALUE "VENDOR TOTAL".
-009200
-009300 01  GRAND-TOTAL-LITERAL.
-009400     05  FILLER            PIC X(25) VALUE SPACE.
-009500     05  FILLER            PIC X(5) VALUE "TOTAL".
-009600
-009700 01  COLUMN-LINE.
-009800     05  FILLER         PIC X(6) VALUE "VENDOR".
-009900     05  FILLER         PIC X(23) VALUE SPACE.
-010000     05  FILLER         PIC X(7)  VALUE "VOUCHER".
-010100     05  FILLER         PIC X(5)  VALUE SPACE.
-010200     05  FILLER         PIC X(8)  VALUE "DUE DATE".
-010300     05  FILLER         PIC X(1)  VALUE SPACE.
-010400     05  FILLER         PIC X(10) VALUE "AMOUNT DUE".
-010500     05  FILLER         PIC X(1)  VALUE SPACE.
-010600     05  FILLER         PIC X(7)  VALUE "INVOICE".
-010700
-010800 01  TITLE-LINE.
-010900     05  FILLER              PIC X(25) VALUE SPACE.
-011000     05  FILLER              PIC X(22)
-011100         VALUE "BILLS REPORT BY VENDOR".
-011200     05  FILLER              PIC X(11) VALUE SPACE.
-011300     05  FILLER              PIC X(5) VALUE "PAGE:".
-011400     05  FILLER              PIC X(1) VALUE SPACE.
-011500     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
-011600
-011700 77  WORK-FILE-AT-END     PIC X.
-011800 77  VENDOR-RECORD-FOUND     PIC X.
-011900
-012000 77  LINE-COUNT              PIC 999 VALUE ZERO.
-012100 77  PAGE-NUMBER             PIC 9999 VALUE ZERO.
-012200 77  MAXIMUM-LINES           PIC 999 VALUE 55.
-012300
-012400 77  RECORD-COUNT            PIC 9999 VALUE ZEROES.
-012500
-012600* Control break current value for vendor
-012700 77  CURRENT-VENDOR          PIC 9(5).
-012800
-012900* Control break accumulators
-013000* GRAND TOTAL is the level 1 accumulator for the whole file
-013100* VENDOR TOTAL is the level 2 accumulator
-013200 77  GRAND-TOTAL            PIC S9(6)V99.
-013300 77  VENDOR-TOTAL           PIC S9(6)V99.
-013400
-013500     COPY "WSDATE01.CBL".
+005200 FD  WORK-FILE
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  WORK-RECORD.
+005500     05  WORK-NUMBER           PIC 9(5).
+005600     05  WORK-VENDOR           PIC 9(5).
+005700     05  WORK-INVOICE          PIC X(15).
+005800     05  WORK-FOR              PIC X(30).
+005900     05  WORK-AMOUNT           PIC S9(6)V99.
+006000     05  WORK-DATE             PIC 9(8).
+006100     05  WORK-DUE              PIC 9(8).
+006200     05  WORK-DEDUCTIBLE       PIC X.
+006300     05  WORK-SELECTED         PIC X.
+006400     05  WORK-PAID-AMOUNT      PIC S9(6)V99.
+006500     05  WORK-PAID-DATE        PIC 9(8).
+006600     05  WORK-CHECK-NO         PIC 9(6).
+006700     05  WORK-STATE            PIC X(2).
+006800
+006900 SD  SORT-FILE.
+007000
+007100 01  SORT-RECORD.
+007200     05  SORT-NUMBER           PIC 9(5).
+007300     05  SORT-VENDOR           PIC 9(5).
+007400     05  SORT-INVOICE          PIC X(15).
+007500     05  SORT-FOR              PIC X(30).
+007600     05  SORT-AMOUNT           PIC S9(6)V99.
+007700     05  SORT-DATE             PIC 9(8).
+007800     05  SORT-DUE              PIC 9(8).
+007900     05  SORT-DEDUCTIBLE       PIC X.
+008000     05  SORT-SELECTED         PIC X.
+008100     05  SORT-PAID-AMOUNT      PIC S9(6)V99.
+008200     05  SORT-PAID-DATE        PIC 9(8).
+008300     05  SORT-CHECK-NO         PIC 9(6).
+008400     05  SORT-STATE            PIC X(2).
+008500
+008600 FD  PRINTER-FILE
+008700     LABEL RECORDS ARE OMITTED.
+008800 01  PRINTER-RECORD             PIC X(80).
+008900
+009000 FD  CSV-FILE
+009100     LABEL RECORDS ARE OMITTED.
+009200 01  CSV-RECORD                 PIC X(60).
+009300
+009400 WORKING-STORAGE SECTION.
+009500
+009600 77  OK-TO-PROCESS         PIC X.
+009700
+009800* Which report this pass will produce
+009900 77  REPORT-MODE           PIC X.
+010000     88  MODE-BILLS-BY-VENDOR     VALUE "1".
+010100     88  MODE-PAID-VOUCHERS       VALUE "2".
+010200     88  MODE-SELECTED-CUTLIST    VALUE "3".
+010300     88  MODE-VENDOR-XREF         VALUE "4".
+010400
+010500* Selection criteria for this pass - operator entered
+010600 77  FROM-VENDOR           PIC 9(5) VALUE ZEROES.
+010700 77  TO-VENDOR             PIC 9(5) VALUE 99999.
+010800 77  FROM-DUE              PIC 9(8) VALUE ZEROES.
+010900 77  TO-DUE                PIC 9(8) VALUE 99999999.
+011000
+011100     COPY "WSCASE01.CBL".
+011200
+011300 01  DETAIL-LINE.
+011400     05  PRINT-NAME        PIC X(30).
+011500     05  FILLER            PIC X(1) VALUE SPACE.
+011600     05  PRINT-NUMBER      PIC ZZZZ9.
+011700     05  FILLER            PIC X(3) VALUE SPACE.
+011800     05  PRINT-DUE-DATE    PIC Z9/99/9999.
+011900     05  FILLER            PIC X(1) VALUE SPACE.
+012000     05  PRINT-AMOUNT      PIC ZZZ,ZZ9.99.
+012100     05  FILLER            PIC X(1) VALUE SPACE.
+012200     05  PRINT-INVOICE     PIC X(15).
+012300     05  PRINT-CHECK-NO    PIC ZZZZZ9.
+012400
+012500* Comma-delimited export written alongside the printed report
+012600 01  CSV-DETAIL-LINE.
+012700     05  CSV-VENDOR        PIC 9(5).
+012800     05  FILLER            PIC X VALUE ",".
+012900     05  CSV-INVOICE       PIC X(15).
+013000     05  FILLER            PIC X VALUE ",".
+013100     05  CSV-DUE-DATE      PIC Z9/99/9999.
+013200     05  FILLER            PIC X VALUE ",".
+013300     05  CSV-AMOUNT        PIC ZZZ,ZZ9.99.
+013400     05  FILLER            PIC X VALUE ",".
+013500     05  CSV-PAID-STATUS   PIC X(6).
 013600
-013700 PROCEDURE DIVISION.
-013800 PROGRAM-BEGIN.
-013900
-014000     PERFORM OPENING-PROCEDURE.
-014100     PERFORM MAIN-PROCESS.
-014200     PERFORM CLOSING-PROCEDURE.
-014300
-014400 PROGRAM-EXIT.
-014500     EXIT PROGRAM.
-014600
-014700 PROGRAM-DONE.
-014800     ACCEPT OMITTED. STOP RUN.
-014900
-015000 OPENING-PROCEDURE.
-015100     OPEN I-O VENDOR-FILE.
-015200
-015300     OPEN OUTPUT PRINTER-FILE.
-015400
-015500 MAIN-PROCESS.
-015600     PERFORM GET-OK-TO-PROCESS.
-015700     PERFORM PROCESS-THE-FILE
-015800         UNTIL OK-TO-PROCESS = "N".
+013700 01  VENDOR-TOTAL-LITERAL.
+013800     05  FILLER            PIC X(18) VALUE SPACE.
+013900     05  FILLER            PIC X(12) VALUE "VENDOR TOTAL".
+014000
+014100 01  VENDOR-DEDUCTIBLE-LITERAL.
+014200     05  FILLER            PIC X(14) VALUE SPACE.
+014300     05  FILLER            PIC X(16) VALUE "DEDUCTIBLE TOTAL".
+014400
+014500 01  VENDOR-NONDEDUCTIBLE-LITERAL.
+014600     05  FILLER            PIC X(10) VALUE SPACE.
+014700     05  FILLER            PIC X(20) VALUE "NON-DEDUCTIBLE TOTAL".
+014800
+014900 01  STATE-HEADER-LINE.
+015000     05  FILLER            PIC X(6) VALUE "STATE:".
+015100     05  FILLER            PIC X(1) VALUE SPACE.
+015200     05  PRINT-STATE       PIC X(2).
+015300     05  FILLER            PIC X(2) VALUE SPACE.
+015400     05  PRINT-STATE-NAME  PIC X(20).
+015500
+015600 01  STATE-TOTAL-LITERAL.
+015700     05  FILLER            PIC X(17) VALUE SPACE.
+015800     05  FILLER            PIC X(11) VALUE "STATE TOTAL".
 015900
-016000 CLOSING-PROCEDURE.
-016100     CLOSE VENDOR-FILE.
-016200     CLOSE PRINTER-FILE.
+016000 01  GRAND-TOTAL-LITERAL.
+016100     05  FILLER            PIC X(25) VALUE SPACE.
+016200     05  FILLER            PIC X(5) VALUE "TOTAL".
 016300
-016400 GET-OK-TO-PROCESS.
-016500     PERFORM ACCEPT-OK-TO-PROCESS.
-016600     PERFORM RE-ACCEPT-OK-TO-PROCESS
-016700         UNTIL OK-TO-PROCESS = "Y" OR "N".
+016400 01  GRAND-DEDUCTIBLE-LITERAL.
+016500     05  FILLER            PIC X(7) VALUE SPACE.
+016600     05  FILLER            PIC X(23)
+016700         VALUE "TOTAL DEDUCTIBLE (1099)".
 016800
-016900 ACCEPT-OK-TO-PROCESS.
-017000     DISPLAY "PRINT BILLS BY VENDOR (Y/N)?".
-017100     ACCEPT OK-TO-PROCESS.
-017200     INSPECT OK-TO-PROCESS
-017300       CONVERTING LOWER-ALPHA
-017400       TO         UPPER-ALPHA.
-017500
-017600 RE-ACCEPT-OK-TO-PROCESS.
-017700     DISPLAY "YOU MUST ENTER YES OR NO".
-017800     PERFORM ACCEPT-OK-TO-PROCESS.
-017900
-018000 PROCESS-THE-FILE.
-018100     PERFORM START-THE-FILE.
-018200     PERFORM PRINT-ONE-REPORT.
-018300     PERFORM END-THE-FILE.
-018400
-018500*    PERFORM GET-OK-TO-PROCESS.
-018600     MOVE "N" TO OK-TO-PROCESS.
-018700
-018800 START-THE-FILE.
-018900     PERFORM SORT-DATA-FILE.
-019000     OPEN INPUT WORK-FILE.
-019100
-019200 END-THE-FILE.
-019300     CLOSE WORK-FILE.
-019400
-019500 SORT-DATA-FILE.
-019600     SORT SORT-FILE
-019700         ON ASCENDING KEY SORT-VENDOR
-019800          USING VOUCHER-FILE
-019900          GIVING WORK-FILE.
-020000
-020100* LEVEL 1 CONTROL BREAK
-020200 PRINT-ONE-REPORT.
-020300     PERFORM START-ONE-REPORT.
-020400     PERFORM PROCESS-ALL-VENDORS
-020500         UNTIL WORK-FILE-AT-END = "Y".
-020600     PERFORM END-ONE-REPORT.
-020700
-020800 START-ONE-REPORT.
-020900     PERFORM READ-FIRST-VALID-WORK.
-021000     MOVE ZEROES TO GRAND-TOTAL.
-021100
-021200     PERFORM START-NEW-REPORT.
-021300
-021400 START-NEW-REPORT.
-021500     MOVE SPACE TO DETAIL-LINE.
-021600     MOVE ZEROES TO LINE-COUNT PAGE-NUMBER.
-021700     PERFORM START-NEW-PAGE.
-021800
-021900 END-ONE-REPORT.
-022000     IF RECORD-COUNT = ZEROES
-022100         MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
-022200         PERFORM WRITE-TO-PRINTER
-022300     ELSE
-022400         PERFORM PRINT-GRAND-TOTAL.
-022500
-022600     PERFORM END-LAST-PAGE.
-022700
-022800 PRINT-GRAND-TOTAL.
-022900     MOVE GRAND-TOTAL TO PRINT-AMOUNT.
-023000     MOVE GRAND-TOTAL-LITERAL TO PRINT-NAME.
-023100     MOVE DETAIL-LINE TO PRINTER-RECORD.
-023200     PERFORM WRITE-TO-PRINTER.
-023300     PERFORM LINE-FEED 2 TIMES.
-023400     MOVE SPACE TO DETAIL-LINE.
-023500
-023600* LEVEL 2 CONTROL BREAK
-023700 PROCESS-ALL-VENDORS.
-023800     PERFORM START-ONE-VENDOR.
-023900
-024000     PERFORM PROCESS-ALL-VOUCHERS
-024100         UNTIL WORK-FILE-AT-END = "Y"
-024200            OR WORK-VENDOR NOT = CURRENT-VENDOR.
-024300
-024400     PERFORM END-ONE-VENDOR.
-024500
-024600 START-ONE-VENDOR.
-024700     MOVE WORK-VENDOR TO CURRENT-VENDOR.
-024800     MOVE ZEROES TO VENDOR-TOTAL.
-024900
-025000     PERFORM LOAD-VENDOR-NAME.
-025100
-025200 LOAD-VENDOR-NAME.
-025300     MOVE WORK-VENDOR TO VENDOR-NUMBER.
-025400     PERFORM READ-VENDOR-RECORD.
-025500     IF VENDOR-RECORD-FOUND = "Y"
-025600         MOVE VENDOR-NAME TO PRINT-NAME
-025700     ELSE
-025800         MOVE "*VENDOR NOT ON FILE*" TO PRINT-NAME.
-025900
-026000 END-ONE-VENDOR.
-026100     PERFORM PRINT-VENDOR-TOTAL.
-026200     ADD VENDOR-TOTAL TO GRAND-TOTAL.
-026300
-026400 PRINT-VENDOR-TOTAL.
-026500     MOVE VENDOR-TOTAL TO PRINT-AMOUNT.
-026600     MOVE VENDOR-TOTAL-LITERAL TO PRINT-NAME.
-026700     MOVE DETAIL-LINE TO PRINTER-RECORD.
-026800     PERFORM WRITE-TO-PRINTER.
-026900     PERFORM LINE-FEED.
-027000     MOVE SPACE TO DETAIL-LINE.
+016900 01  GRAND-NONDEDUCTIBLE-LITERAL.
+017000     05  FILLER            PIC X(3) VALUE SPACE.
+017100     05  FILLER            PIC X(27)
+017200         VALUE "TOTAL NON-DEDUCTIBLE (1099)".
+017300
+017400 01  GRAND-AGE-CURRENT-LITERAL.
+017500     05  FILLER            PIC X(18) VALUE SPACE.
+017600     05  FILLER            PIC X(12) VALUE "CURRENT".
+017700
+017800 01  GRAND-AGE-30-LITERAL.
+017900     05  FILLER            PIC X(18) VALUE SPACE.
+018000     05  FILLER            PIC X(12) VALUE "30 DAYS".
+018100
+018200 01  VENDOR-COUNT-LITERAL.
+018300     05  FILLER            PIC X(9) VALUE SPACE.
+018400     05  FILLER            PIC X(21) VALUE "TOTAL VENDORS LISTED".
+018500
+018600 01  GRAND-AGE-60-LITERAL.
+018700     05  FILLER            PIC X(18) VALUE SPACE.
+018800     05  FILLER            PIC X(12) VALUE "60 DAYS".
+018900
+019000 01  GRAND-AGE-90-LITERAL.
+019100     05  FILLER            PIC X(18) VALUE SPACE.
+019200     05  FILLER            PIC X(12) VALUE "90 DAYS".
+019300
+019400 01  GRAND-AGE-OVER90-LITERAL.
+019500     05  FILLER            PIC X(18) VALUE SPACE.
+019600     05  FILLER            PIC X(12) VALUE "90+ DAYS".
+019700
+019800* Per-vendor aging subtotals - printed under each vendor's
+019900* total so the operator can see which vendor needs paying
+020000* first without waiting for the whole-report summary.
+020100 01  VENDOR-AGE-CURRENT-LITERAL.
+020200     05  FILLER            PIC X(15) VALUE SPACE.
+020300     05  FILLER            PIC X(15) VALUE "VENDOR CURRENT".
+020400
+020500 01  VENDOR-AGE-30-LITERAL.
+020600     05  FILLER            PIC X(15) VALUE SPACE.
+020700     05  FILLER            PIC X(15) VALUE "VENDOR 30 DAYS".
+020800
+020900 01  VENDOR-AGE-60-LITERAL.
+021000     05  FILLER            PIC X(15) VALUE SPACE.
+021100     05  FILLER            PIC X(15) VALUE "VENDOR 60 DAYS".
+021200
+021300 01  VENDOR-AGE-90-LITERAL.
+021400     05  FILLER            PIC X(15) VALUE SPACE.
+021500     05  FILLER            PIC X(15) VALUE "VENDOR 90 DAYS".
+021600
+021700 01  VENDOR-AGE-OVER90-LITERAL.
+021800     05  FILLER            PIC X(15) VALUE SPACE.
+021900     05  FILLER            PIC X(15) VALUE "VENDOR 90+ DAYS".
+022000
+022100 01  COLUMN-LINE.
+022200     05  FILLER         PIC X(6) VALUE "VENDOR".
+022300     05  FILLER         PIC X(23) VALUE SPACE.
+022400     05  FILLER         PIC X(7)  VALUE "VOUCHER".
+022500     05  FILLER         PIC X(5)  VALUE SPACE.
+022600     05  FILLER         PIC X(8)  VALUE "DUE DATE".
+022700     05  FILLER         PIC X(1)  VALUE SPACE.
+022800     05  FILLER         PIC X(10) VALUE "AMOUNT DUE".
+022900     05  FILLER         PIC X(1)  VALUE SPACE.
+023000     05  FILLER         PIC X(7)  VALUE "INVOICE".
+023100
+023200* FILLER widths below line the labels up over PRINT-DUE-DATE
+023300* (cols 40-49), PRINT-AMOUNT (cols 51-60), and PRINT-CHECK-NO
+023400* (cols 77-82) of DETAIL-LINE, the way COLUMN-LINE lines up over
+023500* the same record's fields for the other report modes.
+023600 01  CHECK-REGISTER-COLUMN-LINE.
+023700     05  FILLER         PIC X(6) VALUE "VENDOR".
+023800     05  FILLER         PIC X(34) VALUE SPACE.
+023900     05  FILLER         PIC X(9) VALUE "PAID DATE".
+024000     05  FILLER         PIC X(1)  VALUE SPACE.
+024100     05  FILLER         PIC X(11) VALUE "PAID AMOUNT".
+024200     05  FILLER         PIC X(12)  VALUE SPACE.
+024300     05  FILLER         PIC X(9)  VALUE "CHECK NO.".
+024400
+024500 01  TITLE-LINE.
+024600     05  FILLER              PIC X(25) VALUE SPACE.
+024700     05  FILLER              PIC X(22)
+024800         VALUE "BILLS REPORT BY VENDOR".
+024900     05  FILLER              PIC X(11) VALUE SPACE.
+025000     05  FILLER              PIC X(5) VALUE "PAGE:".
+025100     05  FILLER              PIC X(1) VALUE SPACE.
+025200     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+025300
+025400 01  CHECK-REGISTER-TITLE-LINE.
+025500     05  FILLER              PIC X(20) VALUE SPACE.
+025600     05  FILLER              PIC X(30)
+025700         VALUE "PAID VOUCHERS / CHECK REGISTER".
+025800     05  FILLER              PIC X(13) VALUE SPACE.
+025900     05  FILLER              PIC X(5) VALUE "PAGE:".
+026000     05  FILLER              PIC X(1) VALUE SPACE.
+026100     05  CR-PRINT-PAGE-NUMBER PIC ZZZ9.
+026200
+026300 01  SELECTED-CUTLIST-TITLE-LINE.
+026400     05  FILLER              PIC X(22) VALUE SPACE.
+026500     05  FILLER              PIC X(29)
+026600         VALUE "SELECTED FOR PAYMENT CUT-LIST".
+026700     05  FILLER              PIC X(12) VALUE SPACE.
+026800     05  FILLER              PIC X(5) VALUE "PAGE:".
+026900     05  FILLER              PIC X(1) VALUE SPACE.
+027000     05  SC-PRINT-PAGE-NUMBER PIC ZZZ9.
 027100
-027200* PROCESS ONE RECORD LEVEL
-027300 PROCESS-ALL-VOUCHERS.
-027400     PERFORM PROCESS-THIS-VOUCHER.
-027500     ADD WORK-AMOUNT TO VENDOR-TOTAL.
-027600     ADD 1 TO RECORD-COUNT.
-027700     PERFORM READ-NEXT-VALID-WORK.
-027800
-027900 PROCESS-THIS-VOUCHER.
-028000     IF LINE-COUNT > MAXIMUM-LINES
-028100         PERFORM START-NEXT-PAGE.
-028200     PERFORM PRINT-THE-RECORD.
-028300
-028400 PRINT-THE-RECORD.
-028500     MOVE WORK-NUMBER TO PRINT-NUMBER.
-028600
-028700     MOVE WORK-DUE TO DATE-CCYYMMDD.
-028800     PERFORM CONVERT-TO-MMDDCCYY.
-028900     MOVE DATE-MMDDCCYY TO PRINT-DUE-DATE.
-029000
-029100     MOVE WORK-AMOUNT TO PRINT-AMOUNT.
-029200     MOVE WORK-INVOICE TO PRINT-INVOICE.
-029300
-029400     MOVE DETAIL-LINE TO PRINTER-RECORD.
-029500     PERFORM WRITE-TO-PRINTER.
-029600     MOVE SPACE TO DETAIL-LINE.
-029700
-029800* PRINTING ROUTINES
-029900 WRITE-TO-PRINTER.
-030000     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
-030100     ADD 1 TO LINE-COUNT.
-030200
-030300 LINE-FEED.
-030400     MOVE SPACE TO PRINTER-RECORD.
-030500     PERFORM WRITE-TO-PRINTER.
-030600
-030700 START-NEXT-PAGE.
-030800     PERFORM END-LAST-PAGE.
-030900     PERFORM START-NEW-PAGE.
-031000
-031100 START-NEW-PAGE.
-031200     ADD 1 TO PAGE-NUMBER.
-031300     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
-031400     MOVE TITLE-LINE TO PRINTER-RECORD.
-031500     PERFORM WRITE-TO-PRINTER.
-031600     PERFORM LINE-FEED.
-031700     MOVE COLUMN-LINE TO PRINTER-RECORD.
-031800     PERFORM WRITE-TO-PRINTER.
-031900     PERFORM LINE-FEED.
-032000
-032100 END-LAST-PAGE.
-032200     PERFORM FORM-FEED.
-032300     MOVE ZERO TO LINE-COUNT.
+027200 01  XREF-TITLE-LINE.
+027300     05  FILLER              PIC X(25) VALUE SPACE.
+027400     05  FILLER              PIC X(22)
+027500         VALUE "VENDOR CROSS-REFERENCE".
+027600     05  FILLER              PIC X(11) VALUE SPACE.
+027700     05  FILLER              PIC X(5) VALUE "PAGE:".
+027800     05  FILLER              PIC X(1) VALUE SPACE.
+027900     05  XR-PRINT-PAGE-NUMBER PIC ZZZ9.
+028000
+028100 01  XREF-COLUMN-LINE.
+028200     05  FILLER         PIC X(11) VALUE "VENDOR NAME".
+028300     05  FILLER         PIC X(23) VALUE SPACE.
+028400     05  FILLER         PIC X(13) VALUE "VENDOR NUMBER".
+028500
+028600 77  WORK-FILE-AT-END     PIC X.
+028700 77  WORK-RECORD-QUALIFIES   PIC X.
+028800 77  VOUCHER-FILE-AT-END     PIC X.
+028900 77  VENDOR-FILE-AT-END      PIC X.
+029000 77  VENDOR-RECORD-FOUND     PIC X.
+029100 77  STATE-RECORD-FOUND      PIC X.
+029200 77  CHECKPOINT-FILE-AT-END  PIC X.
+029300 77  RESTART-REQUESTED       PIC X.
+029400 77  CSV-FILE-OPENED         PIC X VALUE "N".
+029500* Set once at OPENING-PROCEDURE time by CHECK-FOR-PRIOR-CHECKPOINT
+029600* so the CSVOUT EXTEND-vs-OUTPUT choice does not depend on which
+029700* report mode the operator happens to run first (req 000 lets
+029800* several modes run in one invocation).
+029900 77  PRIOR-CHECKPOINT-FOUND  PIC X VALUE "N".
+030000 77  RESTART-STATE           PIC X(2) VALUE SPACES.
+030100 77  RESTART-VENDOR          PIC 9(5) VALUE ZEROES.
+030200 77  RECORD-BEFORE-RESTART   PIC X.
+030300
+030400 77  LINE-COUNT              PIC 999 VALUE ZERO.
+030500 77  PAGE-NUMBER             PIC 9999 VALUE ZERO.
+030600 77  MAXIMUM-LINES           PIC 999 VALUE 55.
+030700 77  CHECKPOINT-INTERVAL     PIC 999 VALUE 50.
+030800 77  CHECKPOINT-COUNTER      PIC 999 VALUE ZERO.
+030900
+031000 77  RECORD-COUNT            PIC 9999 VALUE ZEROES.
+031100
+031200* Control break current value for state
+031300 77  CURRENT-STATE           PIC X(2).
+031400* Control break current value for vendor
+031500 77  CURRENT-VENDOR          PIC 9(5).
+031600
+031700* Control break accumulators
+031800* GRAND TOTAL is the level 1 accumulator for the whole file
+031900* STATE TOTAL is the level 2 accumulator
+032000* VENDOR TOTAL is the level 3 accumulator
+032100 77  GRAND-TOTAL            PIC S9(6)V99.
+032200 77  STATE-TOTAL            PIC S9(6)V99.
+032300 77  VENDOR-TOTAL           PIC S9(6)V99.
 032400
-032500 FORM-FEED.
-032600     MOVE SPACE TO PRINTER-RECORD.
-032700     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
-032800
-032900*---------------------------------
-033000* Read first, read next routines
-033100*---------------------------------
-033200 READ-FIRST-VALID-WORK.
-033300     PERFORM READ-NEXT-VALID-WORK.
-033400
-033500 READ-NEXT-VALID-WORK.
-033600     PERFORM READ-NEXT-WORK-RECORD.
-033700     PERFORM READ-NEXT-WORK-RECORD
-033800         UNTIL WORK-FILE-AT-END = "Y"
-033900            OR WORK-PAID-DATE = ZEROES.
-034000
-034100 READ-NEXT-WORK-RECORD.
-034200     MOVE "N" TO WORK-FILE-AT-END.
-034300     READ WORK-FILE NEXT RECORD
-034400         AT END MOVE "Y" TO WORK-FILE-AT-END.
-034500
-034600*---------------------------------
-034700* Other File IO routines
-034800*---------------------------------
-034900 READ-VENDOR-RECORD.
-035000     MOVE "Y" TO VENDOR-RECORD-FOUND.
-035100     READ VENDOR-FILE RECORD
-035200         INVALID KEY
-035300         MOVE "N" TO VENDOR-RECORD-FOUND.
-035400
-035500*---------------------------------
-035600* Utility Routines
-035700*---------------------------------
-035800     COPY "PLDATE01.CBL".
-035900
\ No newline at end of file
+032500* Aging breakdown for the vendor bills report - buckets
+032600* are counted from today's date against each voucher's
+032700* due date, using a 30-day-month day count.
+032800 77  DAYS-PAST-DUE          PIC S9(6).
+032900 77  GRAND-AGE-CURRENT-TOTAL      PIC S9(6)V99.
+033000 77  GRAND-AGE-30-TOTAL           PIC S9(6)V99.
+033100 77  GRAND-AGE-60-TOTAL           PIC S9(6)V99.
+033200 77  GRAND-AGE-90-TOTAL           PIC S9(6)V99.
+033300 77  GRAND-AGE-OVER90-TOTAL       PIC S9(6)V99.
+033400* VENDOR-AGE- totals reset per vendor so END-ONE-VENDOR can
+033500* print a bucketed subtotal at every vendor break.
+033600 77  VENDOR-AGE-CURRENT-TOTAL     PIC S9(6)V99.
+033700 77  VENDOR-AGE-30-TOTAL          PIC S9(6)V99.
+033800 77  VENDOR-AGE-60-TOTAL          PIC S9(6)V99.
+033900 77  VENDOR-AGE-90-TOTAL          PIC S9(6)V99.
+034000 77  VENDOR-AGE-OVER90-TOTAL      PIC S9(6)V99.
+034100
+034200* Deductible / non-deductible split for 1099 prep -
+034300* VENDOR- totals reset per vendor, GRAND- totals for
+034400* the whole report.
+034500 77  VENDOR-DEDUCTIBLE-TOTAL     PIC S9(6)V99.
+034600 77  VENDOR-NONDEDUCTIBLE-TOTAL  PIC S9(6)V99.
+034700 77  GRAND-DEDUCTIBLE-TOTAL      PIC S9(6)V99.
+034800 77  GRAND-NONDEDUCTIBLE-TOTAL   PIC S9(6)V99.
+034900
+035000     COPY "WSDATE01.CBL".
+035100
+035200 01  CURRENT-DATE-CCYYMMDD      PIC 9(8).
+035300 01  CURRENT-DATE-R REDEFINES CURRENT-DATE-CCYYMMDD.
+035400     05  CURRENT-DATE-CCYY      PIC 9(4).
+035500     05  CURRENT-DATE-MM        PIC 9(2).
+035600     05  CURRENT-DATE-DD        PIC 9(2).
+035700
+035800 01  AGING-DUE-DATE             PIC 9(8).
+035900 01  AGING-DUE-DATE-R REDEFINES AGING-DUE-DATE.
+036000     05  AGING-DUE-CCYY         PIC 9(4).
+036100     05  AGING-DUE-MM           PIC 9(2).
+036200     05  AGING-DUE-DD           PIC 9(2).
+036300
+036400 PROCEDURE DIVISION.
+036500 PROGRAM-BEGIN.
+036600
+036700     PERFORM OPENING-PROCEDURE.
+036800     PERFORM MAIN-PROCESS.
+036900     PERFORM CLOSING-PROCEDURE.
+037000
+037100 PROGRAM-EXIT.
+037200     EXIT PROGRAM.
+037300
+037400 PROGRAM-DONE.
+037500     ACCEPT OMITTED. STOP RUN.
+037600
+037700 OPENING-PROCEDURE.
+037800     OPEN I-O VENDOR-FILE.
+037900     OPEN INPUT STATE-FILE.
+038000
+038100     OPEN OUTPUT PRINTER-FILE.
+038200
+038300     ACCEPT CURRENT-DATE-CCYYMMDD FROM DATE YYYYMMDD.
+038400
+038500* CSVOUT's EXTEND-vs-OUTPUT choice is decided here, once, before
+038600* GET-REPORT-MODE runs for the invocation's first pass - not on
+038700* whichever mode the operator happens to pick first (req 000
+038800* lets several modes run in one invocation) and not on whether
+038900* this pass's operator answers YES to restart (req 009).  A
+039000* checkpoint file left on disk by an earlier, interrupted
+039100* invocation means CSVOUT from that invocation must be preserved
+039200* regardless of what this invocation does first.
+039300     PERFORM CHECK-FOR-PRIOR-CHECKPOINT.
+039400     PERFORM OPEN-CSV-FILE-FOR-RUN.
+039500
+039600 MAIN-PROCESS.
+039700     PERFORM GET-OK-TO-PROCESS.
+039800     PERFORM PROCESS-THE-FILE
+039900         UNTIL OK-TO-PROCESS = "N".
+040000
+040100 CLOSING-PROCEDURE.
+040200     CLOSE VENDOR-FILE.
+040300     CLOSE STATE-FILE.
+040400     CLOSE PRINTER-FILE.
+040500     IF CSV-FILE-OPENED = "Y"
+040600         CLOSE CSV-FILE.
+040700
+040800 GET-OK-TO-PROCESS.
+040900     PERFORM ACCEPT-OK-TO-PROCESS.
+041000     PERFORM RE-ACCEPT-OK-TO-PROCESS
+041100         UNTIL OK-TO-PROCESS = "Y" OR "N".
+041200
+041300 ACCEPT-OK-TO-PROCESS.
+041400     DISPLAY "PRINT A REPORT (Y/N)?".
+041500     ACCEPT OK-TO-PROCESS.
+041600     INSPECT OK-TO-PROCESS
+041700       CONVERTING LOWER-ALPHA
+041800       TO         UPPER-ALPHA.
+041900
+042000 RE-ACCEPT-OK-TO-PROCESS.
+042100     DISPLAY "YOU MUST ENTER YES OR NO".
+042200     PERFORM ACCEPT-OK-TO-PROCESS.
+042300
+042400* Which report to run this pass
+042500 GET-REPORT-MODE.
+042600     DISPLAY "SELECT REPORT:".
+042700     DISPLAY "  1 = BILLS BY VENDOR (AGED)".
+042800     DISPLAY "  2 = PAID VOUCHERS / CHECK REGISTER".
+042900     DISPLAY "  3 = SELECTED FOR PAYMENT CUT-LIST".
+043000     DISPLAY "  4 = VENDOR CROSS-REFERENCE (ALPHABETICAL)".
+043100     ACCEPT REPORT-MODE.
+043200     PERFORM RE-ACCEPT-REPORT-MODE
+043300         UNTIL MODE-BILLS-BY-VENDOR OR MODE-PAID-VOUCHERS
+043400                                   OR MODE-SELECTED-CUTLIST
+043500                                   OR MODE-VENDOR-XREF.
+043600
+043700 RE-ACCEPT-REPORT-MODE.
+043800     DISPLAY "YOU MUST ENTER A VALID REPORT NUMBER".
+043900     ACCEPT REPORT-MODE.
+044000
+044100* Vendor number and due date range for this pass -
+044200* defaults cover the whole file when left blank.
+044300 GET-SELECTION-CRITERIA.
+044400     MOVE ZEROES    TO FROM-VENDOR.
+044500     MOVE 99999     TO TO-VENDOR.
+044600     MOVE ZEROES    TO FROM-DUE.
+044700     MOVE 99999999  TO TO-DUE.
+044800
+044900     DISPLAY "ENTER FROM VENDOR NUMBER (BLANK FOR LOWEST):".
+045000     ACCEPT FROM-VENDOR.
+045100     DISPLAY "ENTER TO VENDOR NUMBER (BLANK FOR HIGHEST):".
+045200     ACCEPT TO-VENDOR.
+045300     IF TO-VENDOR = ZEROES
+045400         MOVE 99999 TO TO-VENDOR.
+045500
+045600     IF MODE-BILLS-BY-VENDOR OR MODE-SELECTED-CUTLIST
+045700         DISPLAY "ENTER DUE DATE RANGE AS CCYYMMDD."
+045800         DISPLAY "ENTER FROM DUE DATE (BLANK FOR EARLIEST):"
+045900         ACCEPT FROM-DUE
+046000         DISPLAY "ENTER TO DUE DATE (BLANK FOR LATEST):"
+046100         ACCEPT TO-DUE
+046200         IF TO-DUE = ZEROES
+046300             MOVE 99999999 TO TO-DUE.
+046400
+046500* Page size for this pass - operator entered, defaults to 55
+046600 GET-PAGE-SIZE.
+046700     DISPLAY "ENTER LINES PER PAGE (BLANK FOR 55):".
+046800     MOVE ZEROES TO MAXIMUM-LINES.
+046900     ACCEPT MAXIMUM-LINES.
+047000     IF MAXIMUM-LINES = ZEROES
+047100         MOVE 55 TO MAXIMUM-LINES.
+047200
+047300* Checkpoint/restart for the bills-by-vendor pass - lets the
+047400* operator resume a run that was interrupted partway through
+047500* instead of reprocessing vendors already reported.
+047600 GET-RESTART-OPTION.
+047700     MOVE SPACES  TO RESTART-STATE.
+047800     MOVE ZEROES  TO RESTART-VENDOR.
+047900     DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N)?".
+048000     MOVE "N" TO RESTART-REQUESTED.
+048100     ACCEPT RESTART-REQUESTED.
+048200     INSPECT RESTART-REQUESTED
+048300       CONVERTING LOWER-ALPHA
+048400       TO         UPPER-ALPHA.
+048500     IF RESTART-REQUESTED = "Y"
+048600         PERFORM READ-LAST-CHECKPOINT.
+048700
+048800* The checkpoint carries the state as well as the vendor number,
+048900* since the bills-by-vendor sort breaks on state first - a
+049000* restart position is a (state, vendor) pair, not a vendor
+049100* number alone.
+049200 READ-LAST-CHECKPOINT.
+049300     MOVE "N" TO CHECKPOINT-FILE-AT-END.
+049400     MOVE SPACES TO CHECKPOINT-STATE.
+049500     MOVE ZEROES TO CHECKPOINT-VENDOR.
+049600     OPEN INPUT CHECKPOINT-FILE.
+049700     PERFORM READ-CHECKPOINT-RECORD
+049800         UNTIL CHECKPOINT-FILE-AT-END = "Y".
+049900     CLOSE CHECKPOINT-FILE.
+050000     MOVE CHECKPOINT-STATE  TO RESTART-STATE.
+050100     MOVE CHECKPOINT-VENDOR TO RESTART-VENDOR.
+050200
+050300 READ-CHECKPOINT-RECORD.
+050400     READ CHECKPOINT-FILE
+050500         AT END MOVE "Y" TO CHECKPOINT-FILE-AT-END.
+050600
+050700 PROCESS-THE-FILE.
+050800     PERFORM GET-REPORT-MODE.
+050900     PERFORM GET-SELECTION-CRITERIA.
+051000     PERFORM GET-PAGE-SIZE.
+051100     IF MODE-BILLS-BY-VENDOR
+051200         PERFORM GET-RESTART-OPTION.
+051300     PERFORM START-THE-FILE.
+051400     PERFORM PRINT-ONE-REPORT.
+051500     PERFORM END-THE-FILE.
+051600
+051700     PERFORM GET-OK-TO-PROCESS.
+051800
+051900 START-THE-FILE.
+052000     PERFORM SORT-DATA-FILE.
+052100     OPEN INPUT WORK-FILE.
+052200     IF MODE-BILLS-BY-VENDOR
+052300         OPEN OUTPUT CHECKPOINT-FILE.
+052400
+052500* Reads CHECKPOINT-FILE (SELECT OPTIONAL) without disturbing it,
+052600* just to see whether an earlier, interrupted invocation left a
+052700* checkpoint behind - an OPTIONAL file that does not exist opens
+052800* clean and the first READ signals AT END, same as an empty one.
+052900 CHECK-FOR-PRIOR-CHECKPOINT.
+053000     MOVE "N" TO CHECKPOINT-FILE-AT-END.
+053100     MOVE "N" TO PRIOR-CHECKPOINT-FOUND.
+053200     OPEN INPUT CHECKPOINT-FILE.
+053300     READ CHECKPOINT-FILE
+053400         AT END MOVE "Y" TO CHECKPOINT-FILE-AT-END.
+053500     IF CHECKPOINT-FILE-AT-END = "N"
+053600         MOVE "Y" TO PRIOR-CHECKPOINT-FOUND.
+053700     CLOSE CHECKPOINT-FILE.
+053800
+053900 OPEN-CSV-FILE-FOR-RUN.
+054000     IF PRIOR-CHECKPOINT-FOUND = "Y"
+054100         OPEN EXTEND CSV-FILE
+054200     ELSE
+054300         OPEN OUTPUT CSV-FILE
+054400         MOVE "VENDOR,INVOICE,DUE DATE,AMOUNT,PAID STATUS" TO
+054500             CSV-RECORD
+054600         WRITE CSV-RECORD.
+054700     MOVE "Y" TO CSV-FILE-OPENED.
+054800
+054900 END-THE-FILE.
+055000     CLOSE WORK-FILE.
+055100     IF MODE-BILLS-BY-VENDOR
+055200         CLOSE CHECKPOINT-FILE.
+055300
+055400 SORT-DATA-FILE.
+055500     IF MODE-PAID-VOUCHERS
+055600         PERFORM SORT-FOR-CHECK-REGISTER
+055700     ELSE
+055800         IF MODE-VENDOR-XREF
+055900             PERFORM SORT-FOR-VENDOR-XREF
+056000         ELSE
+056100             PERFORM SORT-FOR-BILLS-BY-VENDOR.
+056200
+056300 SORT-FOR-BILLS-BY-VENDOR.
+056400     SORT SORT-FILE
+056500         ON ASCENDING KEY SORT-STATE
+056600                          SORT-VENDOR
+056700         INPUT PROCEDURE IS BUILD-SORT-FILE
+056800         GIVING WORK-FILE.
+056900
+057000 SORT-FOR-CHECK-REGISTER.
+057100     SORT SORT-FILE
+057200         ON ASCENDING KEY SORT-CHECK-NO
+057300         INPUT PROCEDURE IS BUILD-SORT-FILE
+057400         GIVING WORK-FILE.
+057500
+057600* Vendor cross-reference sorts the vendor master file itself,
+057700* not the vouchers - the vendor name rides in SORT-FOR and the
+057800* vendor number rides in SORT-NUMBER for the flat listing below.
+057900 SORT-FOR-VENDOR-XREF.
+058000     SORT SORT-FILE
+058100         ON ASCENDING KEY SORT-FOR
+058200         INPUT PROCEDURE IS BUILD-VENDOR-XREF-SORT-FILE
+058300         GIVING WORK-FILE.
+058400
+058500* Sort input procedure - stamps each voucher with its
+058600* vendor's state before the sort so the state can drive
+058700* the new level-2 control break.
+058800 BUILD-SORT-FILE.
+058900     OPEN INPUT VOUCHER-FILE.
+059000     PERFORM READ-VOUCHER-RECORD.
+059100     PERFORM BUILD-ONE-SORT-RECORD
+059200         UNTIL VOUCHER-FILE-AT-END = "Y".
+059300     CLOSE VOUCHER-FILE.
+059400
+059500 READ-VOUCHER-RECORD.
+059600     MOVE "N" TO VOUCHER-FILE-AT-END.
+059700     READ VOUCHER-FILE
+059800         AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+059900
+060000 BUILD-ONE-SORT-RECORD.
+060100     MOVE VOUCHER-NUMBER          TO SORT-NUMBER.
+060200     MOVE VOUCHER-VENDOR          TO SORT-VENDOR.
+060300     MOVE VOUCHER-INVOICE         TO SORT-INVOICE.
+060400     MOVE VOUCHER-FOR             TO SORT-FOR.
+060500     MOVE VOUCHER-AMOUNT          TO SORT-AMOUNT.
+060600     MOVE VOUCHER-DATE            TO SORT-DATE.
+060700     MOVE VOUCHER-DUE             TO SORT-DUE.
+060800     MOVE VOUCHER-DEDUCTIBLE      TO SORT-DEDUCTIBLE.
+060900     MOVE VOUCHER-SELECTED        TO SORT-SELECTED.
+061000     MOVE VOUCHER-PAID-AMOUNT     TO SORT-PAID-AMOUNT.
+061100     MOVE VOUCHER-PAID-DATE       TO SORT-PAID-DATE.
+061200     MOVE VOUCHER-CHECK-NO        TO SORT-CHECK-NO.
+061300
+061400     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+061500     PERFORM READ-VENDOR-RECORD.
+061600     IF VENDOR-RECORD-FOUND = "Y"
+061700         MOVE VENDOR-STATE TO SORT-STATE
+061800     ELSE
+061900         MOVE SPACE TO SORT-STATE.
+062000
+062100     RELEASE SORT-RECORD.
+062200     PERFORM READ-VOUCHER-RECORD.
+062300
+062400* Vendor cross-reference input procedure - browses the vendor
+062500* master file itself instead of the vouchers.  VENDOR-FILE is
+062600* closed and reopened INPUT for the sequential browse, then
+062700* restored to I-O so random READ-VENDOR-RECORD calls elsewhere
+062800* keep working.
+062900 BUILD-VENDOR-XREF-SORT-FILE.
+063000     CLOSE VENDOR-FILE.
+063100     OPEN INPUT VENDOR-FILE.
+063200     PERFORM READ-VENDOR-XREF-RECORD.
+063300     PERFORM BUILD-ONE-VENDOR-XREF-RECORD
+063400         UNTIL VENDOR-FILE-AT-END = "Y".
+063500     CLOSE VENDOR-FILE.
+063600     OPEN I-O VENDOR-FILE.
+063700
+063800 READ-VENDOR-XREF-RECORD.
+063900     MOVE "N" TO VENDOR-FILE-AT-END.
+064000     READ VENDOR-FILE NEXT RECORD
+064100         AT END MOVE "Y" TO VENDOR-FILE-AT-END.
+064200
+064300 BUILD-ONE-VENDOR-XREF-RECORD.
+064400     MOVE VENDOR-NUMBER TO SORT-NUMBER.
+064500     MOVE VENDOR-NAME   TO SORT-FOR.
+064600     RELEASE SORT-RECORD.
+064700     PERFORM READ-VENDOR-XREF-RECORD.
+064800
+064900* LEVEL 1 CONTROL BREAK
+065000 PRINT-ONE-REPORT.
+065100     PERFORM START-ONE-REPORT.
+065200     IF MODE-PAID-VOUCHERS
+065300         PERFORM PROCESS-ALL-PAID-VOUCHERS
+065400             UNTIL WORK-FILE-AT-END = "Y"
+065500     ELSE
+065600         IF MODE-SELECTED-CUTLIST
+065700             PERFORM PROCESS-ALL-SELECTED-VOUCHERS
+065800                 UNTIL WORK-FILE-AT-END = "Y"
+065900         ELSE
+066000             IF MODE-VENDOR-XREF
+066100                 PERFORM PROCESS-ALL-VENDOR-XREF
+066200                     UNTIL WORK-FILE-AT-END = "Y"
+066300             ELSE
+066400                 PERFORM PROCESS-ALL-STATES
+066500                     UNTIL WORK-FILE-AT-END = "Y".
+066600     PERFORM END-ONE-REPORT.
+066700
+066800 START-ONE-REPORT.
+066900     PERFORM READ-FIRST-VALID-WORK.
+067000     MOVE ZEROES TO GRAND-TOTAL.
+067100     MOVE ZEROES TO GRAND-AGE-CURRENT-TOTAL GRAND-AGE-30-TOTAL
+067200                    GRAND-AGE-60-TOTAL GRAND-AGE-90-TOTAL
+067300                    GRAND-AGE-OVER90-TOTAL.
+067400     MOVE ZEROES TO GRAND-DEDUCTIBLE-TOTAL
+067500                    GRAND-NONDEDUCTIBLE-TOTAL.
+067600     MOVE ZERO TO CHECKPOINT-COUNTER.
+067700
+067800     PERFORM START-NEW-REPORT.
+067900
+068000 START-NEW-REPORT.
+068100     MOVE SPACE TO DETAIL-LINE.
+068200     MOVE ZEROES TO LINE-COUNT PAGE-NUMBER.
+068300     PERFORM START-NEW-PAGE.
+068400
+068500 END-ONE-REPORT.
+068600     IF RECORD-COUNT = ZEROES
+068700         MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+068800         PERFORM WRITE-TO-PRINTER
+068900     ELSE
+069000         IF MODE-VENDOR-XREF
+069100             PERFORM PRINT-VENDOR-XREF-COUNT
+069200         ELSE
+069300             PERFORM PRINT-GRAND-TOTAL
+069400             IF MODE-BILLS-BY-VENDOR
+069500                 PERFORM PRINT-AGING-SUMMARY
+069600                 PERFORM PRINT-1099-SUMMARY.
+069700
+069800     PERFORM END-LAST-PAGE.
+069900
+070000* Vendor cross-reference has no dollar total - print the
+070100* count of vendors listed instead.
+070200 PRINT-VENDOR-XREF-COUNT.
+070300     MOVE RECORD-COUNT TO PRINT-NUMBER.
+070400     MOVE VENDOR-COUNT-LITERAL TO PRINT-NAME.
+070500     MOVE DETAIL-LINE TO PRINTER-RECORD.
+070600     PERFORM WRITE-TO-PRINTER.
+070700     PERFORM LINE-FEED 2 TIMES.
+070800     MOVE SPACE TO DETAIL-LINE.
+070900 PRINT-GRAND-TOTAL.
+071000     MOVE GRAND-TOTAL TO PRINT-AMOUNT.
+071100     MOVE GRAND-TOTAL-LITERAL TO PRINT-NAME.
+071200     MOVE DETAIL-LINE TO PRINTER-RECORD.
+071300     PERFORM WRITE-TO-PRINTER.
+071400     PERFORM LINE-FEED 2 TIMES.
+071500     MOVE SPACE TO DETAIL-LINE.
+071600
+071700* Aging breakdown of the unpaid balance shown in the
+071800* grand total above, bucketed by days past due.
+071900 PRINT-AGING-SUMMARY.
+072000     MOVE GRAND-AGE-CURRENT-TOTAL TO PRINT-AMOUNT.
+072100     MOVE GRAND-AGE-CURRENT-LITERAL TO PRINT-NAME.
+072200     MOVE DETAIL-LINE TO PRINTER-RECORD.
+072300     PERFORM WRITE-TO-PRINTER.
+072400     MOVE SPACE TO DETAIL-LINE.
+072500
+072600     MOVE GRAND-AGE-30-TOTAL TO PRINT-AMOUNT.
+072700     MOVE GRAND-AGE-30-LITERAL TO PRINT-NAME.
+072800     MOVE DETAIL-LINE TO PRINTER-RECORD.
+072900     PERFORM WRITE-TO-PRINTER.
+073000     MOVE SPACE TO DETAIL-LINE.
+073100
+073200     MOVE GRAND-AGE-60-TOTAL TO PRINT-AMOUNT.
+073300     MOVE GRAND-AGE-60-LITERAL TO PRINT-NAME.
+073400     MOVE DETAIL-LINE TO PRINTER-RECORD.
+073500     PERFORM WRITE-TO-PRINTER.
+073600     MOVE SPACE TO DETAIL-LINE.
+073700
+073800     MOVE GRAND-AGE-90-TOTAL TO PRINT-AMOUNT.
+073900     MOVE GRAND-AGE-90-LITERAL TO PRINT-NAME.
+074000     MOVE DETAIL-LINE TO PRINTER-RECORD.
+074100     PERFORM WRITE-TO-PRINTER.
+074200     MOVE SPACE TO DETAIL-LINE.
+074300
+074400     MOVE GRAND-AGE-OVER90-TOTAL TO PRINT-AMOUNT.
+074500     MOVE GRAND-AGE-OVER90-LITERAL TO PRINT-NAME.
+074600     MOVE DETAIL-LINE TO PRINTER-RECORD.
+074700     PERFORM WRITE-TO-PRINTER.
+074800     PERFORM LINE-FEED 2 TIMES.
+074900     MOVE SPACE TO DETAIL-LINE.
+075000
+075100* Deductible / non-deductible split of the grand total,
+075200* for 1099 preparation.
+075300 PRINT-1099-SUMMARY.
+075400     MOVE GRAND-DEDUCTIBLE-TOTAL TO PRINT-AMOUNT.
+075500     MOVE GRAND-DEDUCTIBLE-LITERAL TO PRINT-NAME.
+075600     MOVE DETAIL-LINE TO PRINTER-RECORD.
+075700     PERFORM WRITE-TO-PRINTER.
+075800     MOVE SPACE TO DETAIL-LINE.
+075900
+076000     MOVE GRAND-NONDEDUCTIBLE-TOTAL TO PRINT-AMOUNT.
+076100     MOVE GRAND-NONDEDUCTIBLE-LITERAL TO PRINT-NAME.
+076200     MOVE DETAIL-LINE TO PRINTER-RECORD.
+076300     PERFORM WRITE-TO-PRINTER.
+076400     PERFORM LINE-FEED 2 TIMES.
+076500     MOVE SPACE TO DETAIL-LINE.
+076600
+076700* LEVEL 2 CONTROL BREAK
+076800 PROCESS-ALL-STATES.
+076900     PERFORM START-ONE-STATE.
+077000
+077100     PERFORM PROCESS-ALL-VENDORS
+077200         UNTIL WORK-FILE-AT-END = "Y"
+077300            OR WORK-STATE NOT = CURRENT-STATE.
+077400
+077500     PERFORM END-ONE-STATE.
+077600
+077700 START-ONE-STATE.
+077800     MOVE WORK-STATE TO CURRENT-STATE.
+077900     MOVE ZEROES TO STATE-TOTAL.
+078000
+078100     PERFORM LOAD-STATE-NAME.
+078200     PERFORM PRINT-STATE-HEADER.
+078300
+078400 LOAD-STATE-NAME.
+078500     MOVE CURRENT-STATE TO STATE-CODE.
+078600     PERFORM READ-STATE-RECORD.
+078700     IF STATE-RECORD-FOUND = "Y"
+078800         MOVE STATE-NAME TO PRINT-STATE-NAME
+078900     ELSE
+079000         MOVE "*STATE NOT ON FILE*" TO PRINT-STATE-NAME.
+079100
+079200 PRINT-STATE-HEADER.
+079300     MOVE CURRENT-STATE TO PRINT-STATE.
+079400     MOVE STATE-HEADER-LINE TO PRINTER-RECORD.
+079500     PERFORM WRITE-TO-PRINTER.
+079600     PERFORM LINE-FEED.
+079700
+079800 END-ONE-STATE.
+079900     PERFORM PRINT-STATE-TOTAL.
+080000     ADD STATE-TOTAL TO GRAND-TOTAL.
+080100
+080200 PRINT-STATE-TOTAL.
+080300     MOVE STATE-TOTAL TO PRINT-AMOUNT.
+080400     MOVE STATE-TOTAL-LITERAL TO PRINT-NAME.
+080500     MOVE DETAIL-LINE TO PRINTER-RECORD.
+080600     PERFORM WRITE-TO-PRINTER.
+080700     PERFORM LINE-FEED 2 TIMES.
+080800     MOVE SPACE TO DETAIL-LINE.
+080900
+081000* LEVEL 3 CONTROL BREAK
+081100 PROCESS-ALL-VENDORS.
+081200     PERFORM START-ONE-VENDOR.
+081300
+081400     PERFORM PROCESS-ALL-VOUCHERS
+081500         UNTIL WORK-FILE-AT-END = "Y"
+081600            OR WORK-VENDOR NOT = CURRENT-VENDOR.
+081700
+081800     PERFORM END-ONE-VENDOR.
+081900
+082000 START-ONE-VENDOR.
+082100     MOVE WORK-VENDOR TO CURRENT-VENDOR.
+082200     MOVE ZEROES TO VENDOR-TOTAL.
+082300     MOVE ZEROES TO VENDOR-DEDUCTIBLE-TOTAL
+082400                    VENDOR-NONDEDUCTIBLE-TOTAL.
+082500     MOVE ZEROES TO VENDOR-AGE-CURRENT-TOTAL VENDOR-AGE-30-TOTAL
+082600                    VENDOR-AGE-60-TOTAL VENDOR-AGE-90-TOTAL
+082700                    VENDOR-AGE-OVER90-TOTAL.
+082800
+082900     PERFORM LOAD-VENDOR-NAME.
+083000
+083100 LOAD-VENDOR-NAME.
+083200     MOVE WORK-VENDOR TO VENDOR-NUMBER.
+083300     PERFORM READ-VENDOR-RECORD.
+083400     IF VENDOR-RECORD-FOUND = "Y"
+083500         MOVE VENDOR-NAME TO PRINT-NAME
+083600     ELSE
+083700         MOVE "*VENDOR NOT ON FILE*" TO PRINT-NAME.
+083800
+083900 END-ONE-VENDOR.
+084000     PERFORM PRINT-VENDOR-TOTAL.
+084100     PERFORM PRINT-VENDOR-AGING-BREAKDOWN.
+084200     PERFORM PRINT-VENDOR-DEDUCTIBLE-BREAKDOWN.
+084300     ADD VENDOR-TOTAL TO STATE-TOTAL.
+084400     ADD VENDOR-DEDUCTIBLE-TOTAL TO GRAND-DEDUCTIBLE-TOTAL.
+084500     ADD VENDOR-NONDEDUCTIBLE-TOTAL TO GRAND-NONDEDUCTIBLE-TOTAL.
+084600     IF MODE-BILLS-BY-VENDOR
+084700         PERFORM CHECK-CHECKPOINT-DUE.
+084800
+084900* Every CHECKPOINT-INTERVAL vendors, drop the last completed
+085000* vendor number to the restart file so a later run can pick
+085100* up here instead of starting over from the first vendor.
+085200 CHECK-CHECKPOINT-DUE.
+085300     ADD 1 TO CHECKPOINT-COUNTER.
+085400     IF CHECKPOINT-COUNTER NOT < CHECKPOINT-INTERVAL
+085500         PERFORM WRITE-CHECKPOINT
+085600         MOVE ZERO TO CHECKPOINT-COUNTER.
+085700
+085800 WRITE-CHECKPOINT.
+085900     MOVE CURRENT-STATE  TO CHECKPOINT-STATE.
+086000     MOVE CURRENT-VENDOR TO CHECKPOINT-VENDOR.
+086100     WRITE CHECKPOINT-RECORD.
+086200
+086300 PRINT-VENDOR-TOTAL.
+086400     MOVE VENDOR-TOTAL TO PRINT-AMOUNT.
+086500     MOVE VENDOR-TOTAL-LITERAL TO PRINT-NAME.
+086600     MOVE DETAIL-LINE TO PRINTER-RECORD.
+086700     PERFORM WRITE-TO-PRINTER.
+086800     PERFORM LINE-FEED.
+086900     MOVE SPACE TO DETAIL-LINE.
+087000
+087100* Bucketed aging subtotal for this vendor alone, so the
+087200* operator can tell which vendors need to be paid first
+087300* without waiting on the whole-report aging summary.
+087400 PRINT-VENDOR-AGING-BREAKDOWN.
+087500     MOVE VENDOR-AGE-CURRENT-TOTAL TO PRINT-AMOUNT.
+087600     MOVE VENDOR-AGE-CURRENT-LITERAL TO PRINT-NAME.
+087700     MOVE DETAIL-LINE TO PRINTER-RECORD.
+087800     PERFORM WRITE-TO-PRINTER.
+087900     MOVE SPACE TO DETAIL-LINE.
+088000
+088100     MOVE VENDOR-AGE-30-TOTAL TO PRINT-AMOUNT.
+088200     MOVE VENDOR-AGE-30-LITERAL TO PRINT-NAME.
+088300     MOVE DETAIL-LINE TO PRINTER-RECORD.
+088400     PERFORM WRITE-TO-PRINTER.
+088500     MOVE SPACE TO DETAIL-LINE.
+088600
+088700     MOVE VENDOR-AGE-60-TOTAL TO PRINT-AMOUNT.
+088800     MOVE VENDOR-AGE-60-LITERAL TO PRINT-NAME.
+088900     MOVE DETAIL-LINE TO PRINTER-RECORD.
+089000     PERFORM WRITE-TO-PRINTER.
+089100     MOVE SPACE TO DETAIL-LINE.
+089200
+089300     MOVE VENDOR-AGE-90-TOTAL TO PRINT-AMOUNT.
+089400     MOVE VENDOR-AGE-90-LITERAL TO PRINT-NAME.
+089500     MOVE DETAIL-LINE TO PRINTER-RECORD.
+089600     PERFORM WRITE-TO-PRINTER.
+089700     MOVE SPACE TO DETAIL-LINE.
+089800
+089900     MOVE VENDOR-AGE-OVER90-TOTAL TO PRINT-AMOUNT.
+090000     MOVE VENDOR-AGE-OVER90-LITERAL TO PRINT-NAME.
+090100     MOVE DETAIL-LINE TO PRINTER-RECORD.
+090200     PERFORM WRITE-TO-PRINTER.
+090300     PERFORM LINE-FEED.
+090400     MOVE SPACE TO DETAIL-LINE.
+090500
+090600* Per-vendor deductible / non-deductible split, so this
+090700* report can also serve as 1099 backup detail.
+090800 PRINT-VENDOR-DEDUCTIBLE-BREAKDOWN.
+090900     MOVE VENDOR-DEDUCTIBLE-TOTAL TO PRINT-AMOUNT.
+091000     MOVE VENDOR-DEDUCTIBLE-LITERAL TO PRINT-NAME.
+091100     MOVE DETAIL-LINE TO PRINTER-RECORD.
+091200     PERFORM WRITE-TO-PRINTER.
+091300     MOVE SPACE TO DETAIL-LINE.
+091400
+091500     MOVE VENDOR-NONDEDUCTIBLE-TOTAL TO PRINT-AMOUNT.
+091600     MOVE VENDOR-NONDEDUCTIBLE-LITERAL TO PRINT-NAME.
+091700     MOVE DETAIL-LINE TO PRINTER-RECORD.
+091800     PERFORM WRITE-TO-PRINTER.
+091900     PERFORM LINE-FEED.
+092000     MOVE SPACE TO DETAIL-LINE.
+092100
+092200* LEVEL 4 - PROCESS ONE RECORD
+092300 PROCESS-ALL-VOUCHERS.
+092400     PERFORM PROCESS-THIS-VOUCHER.
+092500     ADD WORK-AMOUNT TO VENDOR-TOTAL.
+092600     IF WORK-DEDUCTIBLE = "Y"
+092700         ADD WORK-AMOUNT TO VENDOR-DEDUCTIBLE-TOTAL
+092800     ELSE
+092900         ADD WORK-AMOUNT TO VENDOR-NONDEDUCTIBLE-TOTAL.
+093000     PERFORM COMPUTE-AGING-BUCKET.
+093100     ADD 1 TO RECORD-COUNT.
+093200     PERFORM READ-NEXT-VALID-WORK.
+093300
+093400 PROCESS-THIS-VOUCHER.
+093500     IF LINE-COUNT > MAXIMUM-LINES
+093600         PERFORM START-NEXT-PAGE.
+093700     PERFORM PRINT-THE-RECORD.
+093800
+093900* Bucket this bill's amount into the aging totals by
+094000* comparing its due date to today, 30-day months assumed.
+094100 COMPUTE-AGING-BUCKET.
+094200     MOVE WORK-DUE TO AGING-DUE-DATE.
+094300     COMPUTE DAYS-PAST-DUE =
+094400             (CURRENT-DATE-CCYY - AGING-DUE-CCYY) * 360
+094500           + (CURRENT-DATE-MM  - AGING-DUE-MM)  * 30
+094600           + (CURRENT-DATE-DD  - AGING-DUE-DD).
+094700
+094800     IF DAYS-PAST-DUE NOT > ZERO
+094900         ADD WORK-AMOUNT TO GRAND-AGE-CURRENT-TOTAL
+095000         ADD WORK-AMOUNT TO VENDOR-AGE-CURRENT-TOTAL
+095100     ELSE
+095200         IF DAYS-PAST-DUE NOT > 30
+095300             ADD WORK-AMOUNT TO GRAND-AGE-30-TOTAL
+095400             ADD WORK-AMOUNT TO VENDOR-AGE-30-TOTAL
+095500         ELSE
+095600             IF DAYS-PAST-DUE NOT > 60
+095700                 ADD WORK-AMOUNT TO GRAND-AGE-60-TOTAL
+095800                 ADD WORK-AMOUNT TO VENDOR-AGE-60-TOTAL
+095900             ELSE
+096000                 IF DAYS-PAST-DUE NOT > 90
+096100                     ADD WORK-AMOUNT TO GRAND-AGE-90-TOTAL
+096200                     ADD WORK-AMOUNT TO VENDOR-AGE-90-TOTAL
+096300                 ELSE
+096400                     ADD WORK-AMOUNT TO GRAND-AGE-OVER90-TOTAL
+096500                     ADD WORK-AMOUNT TO VENDOR-AGE-OVER90-TOTAL.
+096600
+096700 PRINT-THE-RECORD.
+096800     MOVE WORK-NUMBER TO PRINT-NUMBER.
+096900
+097000     MOVE WORK-DUE TO DATE-CCYYMMDD.
+097100     PERFORM CONVERT-TO-MMDDCCYY.
+097200     MOVE DATE-MMDDCCYY TO PRINT-DUE-DATE.
+097300
+097400     MOVE WORK-AMOUNT TO PRINT-AMOUNT.
+097500     MOVE WORK-INVOICE TO PRINT-INVOICE.
+097600
+097700     MOVE DETAIL-LINE TO PRINTER-RECORD.
+097800     PERFORM WRITE-TO-PRINTER.
+097900     PERFORM WRITE-CSV-RECORD.
+098000     MOVE SPACE TO DETAIL-LINE.
+098100
+098200* LEVEL 1 - PAID VOUCHERS / CHECK REGISTER
+098300* (no vendor or state control break in this mode)
+098400 PROCESS-ALL-PAID-VOUCHERS.
+098500     PERFORM PRINT-PAID-VOUCHER.
+098600     ADD WORK-PAID-AMOUNT TO GRAND-TOTAL.
+098700     ADD 1 TO RECORD-COUNT.
+098800     PERFORM READ-NEXT-VALID-WORK.
+098900
+099000 PRINT-PAID-VOUCHER.
+099100     IF LINE-COUNT > MAXIMUM-LINES
+099200         PERFORM START-NEXT-PAGE.
+099300
+099400     MOVE WORK-VENDOR TO VENDOR-NUMBER.
+099500     PERFORM READ-VENDOR-RECORD.
+099600     IF VENDOR-RECORD-FOUND = "Y"
+099700         MOVE VENDOR-NAME TO PRINT-NAME
+099800     ELSE
+099900         MOVE "*VENDOR NOT ON FILE*" TO PRINT-NAME.
+100000
+100100     MOVE WORK-CHECK-NO TO PRINT-CHECK-NO.
+100200
+100300     MOVE WORK-PAID-DATE TO DATE-CCYYMMDD.
+100400     PERFORM CONVERT-TO-MMDDCCYY.
+100500     MOVE DATE-MMDDCCYY TO PRINT-DUE-DATE.
+100600
+100700     MOVE WORK-PAID-AMOUNT TO PRINT-AMOUNT.
+100800
+100900     MOVE DETAIL-LINE TO PRINTER-RECORD.
+101000     PERFORM WRITE-TO-PRINTER.
+101100     PERFORM WRITE-CSV-RECORD.
+101200     MOVE SPACE TO DETAIL-LINE.
+101300
+101400* LEVEL 1 - SELECTED FOR PAYMENT CUT-LIST
+101500* (no vendor or state control break in this mode)
+101600 PROCESS-ALL-SELECTED-VOUCHERS.
+101700     PERFORM PRINT-SELECTED-VOUCHER.
+101800     ADD WORK-AMOUNT TO GRAND-TOTAL.
+101900     ADD 1 TO RECORD-COUNT.
+102000     PERFORM READ-NEXT-VALID-WORK.
+102100
+102200 PRINT-SELECTED-VOUCHER.
+102300     IF LINE-COUNT > MAXIMUM-LINES
+102400         PERFORM START-NEXT-PAGE.
+102500
+102600     MOVE WORK-VENDOR TO VENDOR-NUMBER.
+102700     PERFORM READ-VENDOR-RECORD.
+102800     IF VENDOR-RECORD-FOUND = "Y"
+102900         MOVE VENDOR-NAME TO PRINT-NAME
+103000     ELSE
+103100         MOVE "*VENDOR NOT ON FILE*" TO PRINT-NAME.
+103200
+103300     MOVE WORK-NUMBER TO PRINT-NUMBER.
+103400
+103500     MOVE WORK-DUE TO DATE-CCYYMMDD.
+103600     PERFORM CONVERT-TO-MMDDCCYY.
+103700     MOVE DATE-MMDDCCYY TO PRINT-DUE-DATE.
+103800
+103900     MOVE WORK-AMOUNT TO PRINT-AMOUNT.
+104000     MOVE WORK-INVOICE TO PRINT-INVOICE.
+104100
+104200     MOVE DETAIL-LINE TO PRINTER-RECORD.
+104300     PERFORM WRITE-TO-PRINTER.
+104400     PERFORM WRITE-CSV-RECORD.
+104500     MOVE SPACE TO DETAIL-LINE.
+104600
+104700* LEVEL 1 - VENDOR CROSS-REFERENCE
+104800* (no vendor or state control break in this mode - the vendor
+104900* master file itself, not the vouchers, drives this listing)
+105000 PROCESS-ALL-VENDOR-XREF.
+105100     PERFORM PRINT-VENDOR-XREF-RECORD.
+105200     ADD 1 TO RECORD-COUNT.
+105300     PERFORM READ-NEXT-VALID-WORK.
+105400
+105500 PRINT-VENDOR-XREF-RECORD.
+105600     IF LINE-COUNT > MAXIMUM-LINES
+105700         PERFORM START-NEXT-PAGE.
+105800
+105900     MOVE WORK-FOR    TO PRINT-NAME.
+106000     MOVE WORK-NUMBER TO PRINT-NUMBER.
+106100
+106200     MOVE DETAIL-LINE TO PRINTER-RECORD.
+106300     PERFORM WRITE-TO-PRINTER.
+106400     MOVE SPACE TO DETAIL-LINE.
+106500
+106600* PRINTING ROUTINES
+106700 WRITE-TO-PRINTER.
+106800     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+106900     ADD 1 TO LINE-COUNT.
+107000
+107100* Write the matching CSV export line for the voucher just printed
+107200 WRITE-CSV-RECORD.
+107300     MOVE WORK-VENDOR TO CSV-VENDOR.
+107400     MOVE WORK-INVOICE TO CSV-INVOICE.
+107500
+107600     MOVE WORK-DUE TO DATE-CCYYMMDD.
+107700     PERFORM CONVERT-TO-MMDDCCYY.
+107800     MOVE DATE-MMDDCCYY TO CSV-DUE-DATE.
+107900
+108000     IF MODE-PAID-VOUCHERS
+108100         MOVE WORK-PAID-AMOUNT TO CSV-AMOUNT
+108200     ELSE
+108300         MOVE WORK-AMOUNT TO CSV-AMOUNT.
+108400
+108500     IF WORK-PAID-DATE = ZEROES
+108600         MOVE "UNPAID" TO CSV-PAID-STATUS
+108700     ELSE
+108800         MOVE "PAID" TO CSV-PAID-STATUS.
+108900
+109000     MOVE CSV-DETAIL-LINE TO CSV-RECORD.
+109100     WRITE CSV-RECORD.
+109200
+109300 LINE-FEED.
+109400     MOVE SPACE TO PRINTER-RECORD.
+109500     PERFORM WRITE-TO-PRINTER.
+109600
+109700 START-NEXT-PAGE.
+109800     PERFORM END-LAST-PAGE.
+109900     PERFORM START-NEW-PAGE.
+110000
+110100 START-NEW-PAGE.
+110200     ADD 1 TO PAGE-NUMBER.
+110300     IF MODE-PAID-VOUCHERS
+110400         MOVE PAGE-NUMBER TO CR-PRINT-PAGE-NUMBER
+110500         MOVE CHECK-REGISTER-TITLE-LINE TO PRINTER-RECORD
+110600         PERFORM WRITE-TO-PRINTER
+110700         PERFORM LINE-FEED
+110800         MOVE CHECK-REGISTER-COLUMN-LINE TO PRINTER-RECORD
+110900     ELSE
+111000         IF MODE-SELECTED-CUTLIST
+111100             MOVE PAGE-NUMBER TO SC-PRINT-PAGE-NUMBER
+111200             MOVE SELECTED-CUTLIST-TITLE-LINE TO PRINTER-RECORD
+111300             PERFORM WRITE-TO-PRINTER
+111400             PERFORM LINE-FEED
+111500             MOVE COLUMN-LINE TO PRINTER-RECORD
+111600         ELSE
+111700             IF MODE-VENDOR-XREF
+111800                 MOVE PAGE-NUMBER TO XR-PRINT-PAGE-NUMBER
+111900                 MOVE XREF-TITLE-LINE TO PRINTER-RECORD
+112000                 PERFORM WRITE-TO-PRINTER
+112100                 PERFORM LINE-FEED
+112200                 MOVE XREF-COLUMN-LINE TO PRINTER-RECORD
+112300             ELSE
+112400                 MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER
+112500                 MOVE TITLE-LINE TO PRINTER-RECORD
+112600                 PERFORM WRITE-TO-PRINTER
+112700                 PERFORM LINE-FEED
+112800                 MOVE COLUMN-LINE TO PRINTER-RECORD.
+112900     PERFORM WRITE-TO-PRINTER.
+113000     PERFORM LINE-FEED.
+113100
+113200 END-LAST-PAGE.
+113300     PERFORM FORM-FEED.
+113400     MOVE ZERO TO LINE-COUNT.
+113500
+113600 FORM-FEED.
+113700     MOVE SPACE TO PRINTER-RECORD.
+113800     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+113900
+114000*---------------------------------
+114100* Read first, read next routines
+114200*---------------------------------
+114300 READ-FIRST-VALID-WORK.
+114400     PERFORM READ-NEXT-VALID-WORK.
+114500
+114600 READ-NEXT-VALID-WORK.
+114700     PERFORM READ-NEXT-WORK-RECORD.
+114800     PERFORM CHECK-WORK-RECORD-QUALIFIES.
+114900     PERFORM READ-AND-CHECK-NEXT-WORK
+115000         UNTIL WORK-FILE-AT-END = "Y"
+115100            OR WORK-RECORD-QUALIFIES = "Y".
+115200
+115300 READ-AND-CHECK-NEXT-WORK.
+115400     PERFORM READ-NEXT-WORK-RECORD.
+115500     PERFORM CHECK-WORK-RECORD-QUALIFIES.
+115600
+115700* Which records belong in the current report -
+115800* depends on which report mode is running.
+115900 CHECK-WORK-RECORD-QUALIFIES.
+116000     MOVE "N" TO WORK-RECORD-QUALIFIES.
+116100     IF WORK-FILE-AT-END NOT = "Y"
+116200         IF MODE-PAID-VOUCHERS
+116300             PERFORM CHECK-QUALIFIES-PAID-VOUCHER
+116400         ELSE
+116500             IF MODE-SELECTED-CUTLIST
+116600                 PERFORM CHECK-QUALIFIES-SELECTED
+116700             ELSE
+116800                 IF MODE-VENDOR-XREF
+116900                     PERFORM CHECK-QUALIFIES-VENDOR-XREF
+117000                 ELSE
+117100                     PERFORM CHECK-QUALIFIES-BILL.
+117200
+117300 CHECK-QUALIFIES-BILL.
+117400     PERFORM CHECK-RESTART-POSITION.
+117500     IF WORK-PAID-DATE = ZEROES
+117600        AND WORK-VENDOR NOT < FROM-VENDOR
+117700        AND WORK-VENDOR NOT > TO-VENDOR
+117800        AND WORK-DUE NOT < FROM-DUE
+117900        AND WORK-DUE NOT > TO-DUE
+118000        AND RECORD-BEFORE-RESTART NOT = "Y"
+118100         MOVE "Y" TO WORK-RECORD-QUALIFIES.
+118200
+118300* A restart resumes just past the last (state, vendor)
+118400* checkpointed - anything at or before that position in the
+118500* state-major sort order was already reported last time.
+118600 CHECK-RESTART-POSITION.
+118700     MOVE "N" TO RECORD-BEFORE-RESTART.
+118800     IF WORK-STATE < RESTART-STATE
+118900         MOVE "Y" TO RECORD-BEFORE-RESTART
+119000     ELSE
+119100         IF WORK-STATE = RESTART-STATE
+119200            AND WORK-VENDOR NOT > RESTART-VENDOR
+119300             MOVE "Y" TO RECORD-BEFORE-RESTART.
+119400
+119500 CHECK-QUALIFIES-PAID-VOUCHER.
+119600     IF WORK-PAID-DATE NOT = ZEROES
+119700        AND WORK-VENDOR NOT < FROM-VENDOR
+119800        AND WORK-VENDOR NOT > TO-VENDOR
+119900         MOVE "Y" TO WORK-RECORD-QUALIFIES.
+120000
+120100 CHECK-QUALIFIES-SELECTED.
+120200     IF WORK-SELECTED = "Y"
+120300        AND WORK-PAID-DATE = ZEROES
+120400        AND WORK-VENDOR NOT < FROM-VENDOR
+120500        AND WORK-VENDOR NOT > TO-VENDOR
+120600        AND WORK-DUE NOT < FROM-DUE
+120700        AND WORK-DUE NOT > TO-DUE
+120800         MOVE "Y" TO WORK-RECORD-QUALIFIES.
+120900
+121000* WORK-NUMBER carries the vendor number in this mode - the
+121100* vendor master file, not a voucher, built this WORK-RECORD.
+121200 CHECK-QUALIFIES-VENDOR-XREF.
+121300     IF WORK-NUMBER NOT < FROM-VENDOR
+121400        AND WORK-NUMBER NOT > TO-VENDOR
+121500         MOVE "Y" TO WORK-RECORD-QUALIFIES.
+121600
+121700 READ-NEXT-WORK-RECORD.
+121800     MOVE "N" TO WORK-FILE-AT-END.
+121900     READ WORK-FILE NEXT RECORD
+122000         AT END MOVE "Y" TO WORK-FILE-AT-END.
+122100
+122200*---------------------------------
+122300* Other File IO routines
+122400*---------------------------------
+122500 READ-VENDOR-RECORD.
+122600     MOVE "Y" TO VENDOR-RECORD-FOUND.
+122700     READ VENDOR-FILE RECORD
+122800         INVALID KEY
+122900         MOVE "N" TO VENDOR-RECORD-FOUND.
+123000
+123100 READ-STATE-RECORD.
+123200     MOVE "Y" TO STATE-RECORD-FOUND.
+123300     READ STATE-FILE RECORD
+123400         INVALID KEY
+123500         MOVE "N" TO STATE-RECORD-FOUND.
+123600
+123700*---------------------------------
+123800* Utility Routines
+123900*---------------------------------
+124000     COPY "PLDATE01.CBL".
+124100
